@@ -1,66 +1,155 @@
+      * appends one line to the persistent LEXAUDIT log for every run
+      * of main -- timestamp, source identifier, token count,
+      * pass/fail, abend code -- so "did the suite run clean" has a
+      * real history instead of whatever's left in scrollback.
        class-id. CompilerTester.
 
-       method-id main public static.
+       method-id log-audit (tokens as binary-long,
+           did-pass as condition-value, abend as binary-long)
+           private static.
+       local-storage section.
+       01 stamp string.
+       01 result-text string.
+       01 audit-line string.
+       procedure division.
+           set stamp to
+               type System.DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           if did-pass
+               set result-text to "PASS"
+           else
+               set result-text to "FAIL"
+           end-if.
+
+           set audit-line to stamp & " CompilerTester TOKENS=" &
+               tokens & " " & result-text & " ABND=" & abend &
+               type System.Environment::NewLine.
+
+           invoke type System.IO.File::AppendAllText("LEXAUDIT", audit-line).
+       end method.
+
+      * appends one line to the persistent TESTHIST trend file for
+      * every run of main -- timestamp, pass/fail, first failing
+      * position (-1 when the run passed) -- so "has the Lexer been
+      * stable over the last month of changes" is a file to read
+      * instead of whoever's terminal scrollback happened to still
+      * have the last run.
+       method-id log-trend (did-pass as condition-value,
+           first-failing-position as binary-long)
+           private static.
+       local-storage section.
+       01 stamp string.
+       01 result-text string.
+       01 trend-line string.
+       procedure division.
+           set stamp to
+               type System.DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           if did-pass
+               set result-text to "PASS"
+           else
+               set result-text to "FAIL"
+           end-if.
+
+           set trend-line to stamp & " " & result-text &
+               " FIRST-FAIL-POS=" & first-failing-position &
+               type System.Environment::NewLine.
+
+           invoke type System.IO.File::AppendAllText("TESTHIST", trend-line).
+       end method.
+
+      * parses one "TYPE LITERAL" fixture line (EOF's literal is
+      * empty, so the line is just "EOF") into a Token and appends it
+      * to tokens.
+       method-id add-fixture-token (tokens as type System.Collections.ArrayList,
+           line as string) private static.
+       local-storage section.
+       01 space-idx binary-long.
+       01 type-name string.
+       01 literal-text string.
+       01 tok-type type MonkeyCompiler.lib.TokenType.
+       procedure division.
+           set space-idx to line::IndexOf(" ").
+
+           if space-idx < 0
+               set type-name to line
+               set literal-text to ""
+           else
+               set type-name to line::Substring(0, space-idx)
+               set literal-text to line::Substring(space-idx + 1)
+           end-if.
+
+           set tok-type to type MonkeyCompiler.lib.Token::type-from-name(type-name).
+           invoke tokens::Add(new type MonkeyCompiler.lib.Token(tok-type, literal-text)).
+       end method.
+
+      * reads a fixture's "TYPE LITERAL" lines (one per expected
+      * token) and builds the Token list the Lexer's own output will
+      * be compared against, so adding a new regression case is a
+      * matter of dropping in a new fixture file, not touching this
+      * program.
+       method-id load-expected-tokens (path as string)
+           returning z as type System.Collections.ArrayList private static.
+       local-storage section.
+       01 raw-text string.
+       01 text-len binary-long.
+       01 line-start binary-long.
+       01 scan-pos binary-long.
+       01 one-line string.
+       procedure division.
+           set z to new type System.Collections.ArrayList.
+           set raw-text to type System.IO.File::ReadAllText(path).
+           set text-len to raw-text::Length.
+           set line-start to 0.
+           set scan-pos to 0.
+
+           perform until scan-pos >= text-len
+               if raw-text::Substring(scan-pos, 1) = x"0a"
+                   if scan-pos > line-start
+                       set one-line to
+                           raw-text::Substring(line-start, scan-pos - line-start)
+                       invoke self::add-fixture-token(z, one-line)
+                   end-if
+                   set line-start to scan-pos + 1
+               end-if
+               set scan-pos to scan-pos + 1
+           end-perform.
+
+           if line-start < text-len
+               set one-line to
+                   raw-text::Substring(line-start, text-len - line-start)
+               invoke self::add-fixture-token(z, one-line)
+           end-if.
+       end method.
+
+      * lexes source-path, compares the result against the expected
+      * tokens in tokens-path, logs the outcome to LEXAUDIT/TESTHIST
+      * under fixture-label, and returns whether every token matched.
+      * factored out of main so a second regression fixture (or a
+      * future third) is one more call here instead of a second copy
+      * of the whole lex/compare/log body.
+       method-id run-fixture (fixture-label as string,
+           source-path as string, tokens-path as string)
+           returning all-pass as condition-value private static.
        local-storage section.
        01 test-input string.
        01 test-lexer type MonkeyCompiler.lib.Lexer.
-       01 test-assert-tokens type MonkeyCompiler.lib.Token occurs 37 times.
+       01 test-assert-tokens type System.Collections.ArrayList.
        01 test-lexed-token type MonkeyCompiler.lib.Token.
        01 test-lexed-tokens type System.Collections.ArrayList.
+       01 my-index binary-long.
+       01 mismatch-count binary-long.
+       01 first-mismatch-pos binary-long.
        procedure division.
 
-           display "Entered Program.".
+           display "Running fixture: " & fixture-label.
+           set all-pass to true.
            set test-lexed-tokens to new System.Collections.ArrayList.
 
-           set test-input to
-             "let five = 5;" & x"0a" &
-             "let ten = 10;" & x"0a" &
-             x"0a" &
-             "let add = fn(x, y) {" & x"0a" &
-             "  x + y;" & x"0a" &
-             "};" & x"0a" &
-             x"0a" &
-             "let result = add(five, ten);" & x"0a".
-
+           set test-input to type System.IO.File::ReadAllText(source-path).
            display "Test input: " & x"0a" & test-input.
 
-           set test-assert-tokens[0] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LET, "let").
-           set test-assert-tokens[1] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "five").
-           set test-assert-tokens[2] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::ASSIGN, "=").
-           set test-assert-tokens[3] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::INT, "5").
-           set test-assert-tokens[4] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::SEMICOLON, ";").
-           set test-assert-tokens[5] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LET, "let").
-           set test-assert-tokens[6] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "ten").
-           set test-assert-tokens[7] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::ASSIGN, "=").
-           set test-assert-tokens[8] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::INT, "10").
-           set test-assert-tokens[9] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::SEMICOLON, ";").
-           set test-assert-tokens[10] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LET, "let").
-           set test-assert-tokens[11] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "add").
-           set test-assert-tokens[12] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::ASSIGN, "=").
-           set test-assert-tokens[13] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::FUNCTION, "fn").
-           set test-assert-tokens[14] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LPAREN, "(").
-           set test-assert-tokens[15] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "x").
-           set test-assert-tokens[16] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::COMMA, ",").
-           set test-assert-tokens[17] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "y").
-           set test-assert-tokens[18] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::RPAREN, ")").
-           set test-assert-tokens[19] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LBRACE, "{").
-           set test-assert-tokens[20] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "x").
-           set test-assert-tokens[21] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::PLUS, "+").
-           set test-assert-tokens[22] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "y").
-           set test-assert-tokens[23] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::SEMICOLON, ";").
-           set test-assert-tokens[24] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::RBRACE, "}").
-           set test-assert-tokens[25] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::SEMICOLON, ";").
-           set test-assert-tokens[26] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LET, "let").
-           set test-assert-tokens[27] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "result").
-           set test-assert-tokens[28] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::ASSIGN, "=").
-           set test-assert-tokens[29] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "add").
-           set test-assert-tokens[30] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::LPAREN, "(").
-           set test-assert-tokens[31] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "five").
-           set test-assert-tokens[32] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::COMMA, ",").
-           set test-assert-tokens[33] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::IDENT, "ten").
-           set test-assert-tokens[34] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::RPAREN, ")").
-           set test-assert-tokens[35] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::SEMICOLON, ";").
-           set test-assert-tokens[36] to new type MonkeyCompiler.lib.Token(type MonkeyCompiler.lib.TokenType::EOF, "").
+           set test-assert-tokens to self::load-expected-tokens(tokens-path).
 
            display "Constructing Lexer".
            set test-lexer to new type MonkeyCompiler.lib.Lexer(test-input).
@@ -78,27 +167,86 @@
            invoke test-lexed-tokens::Add(test-lexed-token).
            display "Lexed token list built. Beginning tests.".
 
-           if size of test-assert-tokens = test-lexed-tokens::Count
+           if test-assert-tokens::Count = test-lexed-tokens::Count
                display "Expected and Lexed token counts match. Continuing to test of equality."
            else
                display "Expected and Lexed token counts do not match. Aborting test with Failing result."
-               stop run
+               invoke self::log-audit(test-lexed-tokens::Count, false, 1)
+               invoke self::log-trend(false, 0)
+               set all-pass to false
+               exit method
            end-if.
 
-           declare my-index as binary-long = 0.
+           set my-index to 0.
+           set mismatch-count to 0.
+           set first-mismatch-pos to -1.
 
+      * record every mismatch instead of stopping at the first, so a
+      * broken Lexer change shows its full extent in one run rather
+      * than across repeated recompile-and-rerun cycles.
            perform until my-index >= test-lexed-tokens::Count
-               if not test-assert-tokens[my-index]::is-equal-to(test-lexed-tokens[my-index] as type MonkeyCompiler.lib.Token)
-                   display "Lexed token mismatch at token stream position " & my-index & ". Aborting test."
-                   stop run
+               if not (test-assert-tokens[my-index] as type MonkeyCompiler.lib.Token)::is-equal-to(test-lexed-tokens[my-index] as type MonkeyCompiler.lib.Token)
+                   set mismatch-count to mismatch-count + 1
+                   if first-mismatch-pos < 0
+                       set first-mismatch-pos to my-index
+                   end-if
+                   display "Lexed token mismatch at token stream position " &
+                       my-index & ". expected (" &
+                       (test-assert-tokens[my-index] as type MonkeyCompiler.lib.Token)::TokenClass &
+                       ", " &
+                       (test-assert-tokens[my-index] as type MonkeyCompiler.lib.Token)::TokenLiteral &
+                       "), got (" &
+                       (test-lexed-tokens[my-index] as type MonkeyCompiler.lib.Token)::TokenClass &
+                       ", " &
+                       (test-lexed-tokens[my-index] as type MonkeyCompiler.lib.Token)::TokenLiteral &
+                       ")."
                end-if
                set my-index to my-index + 1
            end-perform.
 
-           display "All tests completed without error.".
+           if mismatch-count > 0
+               display mismatch-count & " token mismatch(es) found. Aborting test with Failing result."
+               invoke self::log-audit(test-lexed-tokens::Count, false, mismatch-count)
+               invoke self::log-trend(false, first-mismatch-pos)
+               set all-pass to false
+               exit method
+           end-if.
+
+           display "Fixture " & fixture-label & " completed without error.".
+           invoke self::log-audit(test-lexed-tokens::Count, true, 0).
+           invoke self::log-trend(true, -1).
+       end method.
+
+       method-id main public static.
+       local-storage section.
+       01 basic-pass condition-value.
+       01 illegal-pass condition-value.
+       procedure division.
+
+           display "Entered Program.".
 
-           declare temp as string.
-           accept temp.
+           set basic-pass to self::run-fixture("basic",
+               "fixtures/basic.monkey", "fixtures/basic.tokens").
+
+      * dedicated to the ILLEGAL path -- stray symbols and an
+      * unterminated string literal -- so a Lexer change that
+      * accidentally breaks illegal-token handling is caught by the
+      * regression suite instead of the next bad script that hits
+      * production.
+           set illegal-pass to self::run-fixture("illegal",
+               "fixtures/illegal.monkey", "fixtures/illegal.tokens").
+
+           if not basic-pass or not illegal-pass
+               display "One or more fixtures failed.".
+      * RETURN-CODE 16 instead of a default clean 0 -- this is what
+      * lets an unattended nightly run (MONKEYBATCH.jcl) detect a
+      * broken Lexer and page operations instead of relying on
+      * someone reading the DISPLAY output by hand.
+               set return-code to 16.
+               stop run.
+           end-if.
+
+           display "All tests completed without error.".
 
        end method.
 
