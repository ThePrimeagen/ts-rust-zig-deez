@@ -0,0 +1,158 @@
+      * AST node classes built by MonkeyCompiler.lib.Parser (see
+      * Parser.cbl). one class-id per node kind, same convention
+      * Token.cbl uses for pairing class-id Token with enum-id
+      * TokenType in a single file.
+       class-id MonkeyCompiler.lib.Identifier.
+
+       working-storage section.
+       01 ident-token type MonkeyCompiler.lib.Token private.
+       01 ident-value string private.
+
+       property-id IdentToken type MonkeyCompiler.lib.Token.
+           getter.
+               set property-value to ident-token.
+       end property.
+
+       property-id Value string.
+           getter.
+               set property-value to ident-value.
+       end property.
+
+       method-id new(tok as type MonkeyCompiler.lib.Token,
+                     val as string).
+       procedure division.
+           set ident-token to tok.
+           set ident-value to val.
+       end method.
+
+       end class.
+
+       class-id MonkeyCompiler.lib.IntegerLiteral.
+
+       working-storage section.
+       01 int-lit-token type MonkeyCompiler.lib.Token private.
+       01 int-lit-value binary-long private.
+
+       property-id IntLitToken type MonkeyCompiler.lib.Token.
+           getter.
+               set property-value to int-lit-token.
+       end property.
+
+       property-id Value binary-long.
+           getter.
+               set property-value to int-lit-value.
+       end property.
+
+       method-id new(tok as type MonkeyCompiler.lib.Token,
+                     val as binary-long).
+       procedure division.
+           set int-lit-token to tok.
+           set int-lit-value to val.
+       end method.
+
+       end class.
+
+      * let <Name> = <Value>;
+       class-id MonkeyCompiler.lib.LetStatement.
+
+       working-storage section.
+       01 let-stmt-token type MonkeyCompiler.lib.Token private.
+       01 let-stmt-name type MonkeyCompiler.lib.Identifier private.
+       01 let-stmt-value object private.
+
+       property-id LetToken type MonkeyCompiler.lib.Token.
+           getter.
+               set property-value to let-stmt-token.
+       end property.
+
+       property-id Name type MonkeyCompiler.lib.Identifier.
+           getter.
+               set property-value to let-stmt-name.
+       end property.
+
+       property-id Value object.
+           getter.
+               set property-value to let-stmt-value.
+       end property.
+
+       method-id new(tok as type MonkeyCompiler.lib.Token,
+                     nm as type MonkeyCompiler.lib.Identifier,
+                     val as object).
+       procedure division.
+           set let-stmt-token to tok.
+           set let-stmt-name to nm.
+           set let-stmt-value to val.
+       end method.
+
+       end class.
+
+      * return <ReturnValue>;
+       class-id MonkeyCompiler.lib.ReturnStatement.
+
+       working-storage section.
+       01 ret-stmt-token type MonkeyCompiler.lib.Token private.
+       01 ret-stmt-value object private.
+
+       property-id ReturnToken type MonkeyCompiler.lib.Token.
+           getter.
+               set property-value to ret-stmt-token.
+       end property.
+
+       property-id ReturnValue object.
+           getter.
+               set property-value to ret-stmt-value.
+       end property.
+
+       method-id new(tok as type MonkeyCompiler.lib.Token,
+                     val as object).
+       procedure division.
+           set ret-stmt-token to tok.
+           set ret-stmt-value to val.
+       end method.
+
+       end class.
+
+      * a bare expression used as a statement, e.g. "x + y;"
+       class-id MonkeyCompiler.lib.ExpressionStatement.
+
+       working-storage section.
+       01 expr-stmt-token type MonkeyCompiler.lib.Token private.
+       01 expr-stmt-expression object private.
+
+       property-id ExprToken type MonkeyCompiler.lib.Token.
+           getter.
+               set property-value to expr-stmt-token.
+       end property.
+
+       property-id Expression object.
+           getter.
+               set property-value to expr-stmt-expression.
+       end property.
+
+       method-id new(tok as type MonkeyCompiler.lib.Token,
+                     expr as object).
+       procedure division.
+           set expr-stmt-token to tok.
+           set expr-stmt-expression to expr.
+       end method.
+
+       end class.
+
+      * root node -- the parsed program as an ordered list of
+      * statements (LetStatement/ReturnStatement/ExpressionStatement).
+       class-id MonkeyCompiler.lib.Program.
+
+       working-storage section.
+       01 program-statements type System.Collections.ArrayList private.
+
+       property-id Statements type System.Collections.ArrayList.
+           getter.
+               set property-value to program-statements.
+       end property.
+
+       method-id new.
+       procedure division.
+           set program-statements to new type System.Collections.ArrayList.
+       end method.
+
+       end class.
