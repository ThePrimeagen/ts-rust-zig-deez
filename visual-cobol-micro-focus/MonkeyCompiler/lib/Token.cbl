@@ -3,6 +3,9 @@
        working-storage section.
        01 token-class type MonkeyCompiler.lib.TokenType private.
        01 token-literal string private.
+       01 token-line binary-long private.
+       01 token-col binary-long private.
+       01 token-source-file string private.
 
        property-id TokenClass type MonkeyCompiler.lib.TokenType.
            getter.
@@ -14,28 +17,162 @@
                set property-value to token-literal.
        end property.
 
-       method-id new(tokenClass as type MonkeyCompiler.lib.TokenType, 
+      * 1-based source line/column the token started on, so a
+      * failure report can cite "line 7, column 14" instead of just
+      * a position in the token stream.
+       property-id TokenLine binary-long.
+           getter.
+               set property-value to token-line.
+       end property.
+
+       property-id TokenCol binary-long.
+           getter.
+               set property-value to token-col.
+       end property.
+
+      * which source file this token came from -- blank for an
+      * ordinary single-file lex. a multi-file consolidated run has
+      * no single Lexer instance spanning every file, so this is a
+      * setter the driving code stamps onto each Token after the
+      * fact (mirrors the GnuCOBOL side's LEXER-OUTPUT-TOKEN-SOURCE-
+      * LIST, populated the same way from LEXER-INPUT-HEADER-SOURCE-
+      * FILE), not something Lexer::next-token can fill in itself.
+       property-id TokenSourceFile string.
+           getter.
+               set property-value to token-source-file.
+           setter.
+               set token-source-file to property-value.
+       end property.
+
+       method-id new(tokenClass as type MonkeyCompiler.lib.TokenType,
                      tokenLit as string).
-       local-storage section.
        procedure division.
            set token-class to tokenClass.
            set token-literal to tokenLit.
+           set token-line to 0.
+           set token-col to 0.
+           set token-source-file to "".
+       end method.
+
+       method-id new(tokenClass as type MonkeyCompiler.lib.TokenType,
+                     tokenLit as string, tokenLine as binary-long,
+                     tokenCol as binary-long).
+       procedure division.
+           set token-class to tokenClass.
+           set token-literal to tokenLit.
+           set token-line to tokenLine.
+           set token-col to tokenCol.
+           set token-source-file to "".
        end method.
 
        method-id lookup-ident (arg as string) returning z as type MonkeyCompiler.lib.TokenType static.
+       local-storage section.
+       copy "keyword-table.cpy".
+       01 kw-idx binary-long.
+       01 kw-found condition-value.
        procedure division
-           evaluate arg
-               when "fn"
+           set kw-found to false.
+           set z to type MonkeyCompiler.lib.TokenType::IDENT.
+
+           perform varying kw-idx from 1 by 1
+               until kw-idx > KEYWORD-TABLE-COUNT or kw-found
+
+               if arg = function trim(KEYWORD-TEXT(kw-idx))
+                   set kw-found to true
+                   evaluate KEYWORD-TYPE-CODE(kw-idx)
+                       when 01
+                           set z to type MonkeyCompiler.lib.TokenType::FUNCTION
+                       when 02
+                           set z to type MonkeyCompiler.lib.TokenType::LET
+                       when 03
+                           set z to type MonkeyCompiler.lib.TokenType::TRUE
+                       when 04
+                           set z to type MonkeyCompiler.lib.TokenType::FALSE
+                       when 05
+                           set z to type MonkeyCompiler.lib.TokenType::IF
+                       when 06
+                           set z to type MonkeyCompiler.lib.TokenType::ELSE
+                       when 07
+                           set z to type MonkeyCompiler.lib.TokenType::RETURN
+                   end-evaluate
+               end-if
+           end-perform.
+       end method.
+
+      * reverses TOKEN-TYPE-NAME-PROCEDURE's GnuCOBOL-side mapping (see
+      * token-name-proc.cpy) for this implementation -- turns a type
+      * name as it appears in a fixture file ("ASSIGN") back into the
+      * enum member, so fixture files can be plain text instead of
+      * COBOL SET statements.
+       method-id type-from-name (name as string)
+           returning z as type MonkeyCompiler.lib.TokenType static.
+       procedure division.
+           evaluate name
+               when "ILLEGAL"
+                   set z to type MonkeyCompiler.lib.TokenType::ILLEGAL
+               when "EOF"
+                   set z to type MonkeyCompiler.lib.TokenType::EOF
+               when "IDENT"
+                   set z to type MonkeyCompiler.lib.TokenType::IDENT
+               when "INT"
+                   set z to type MonkeyCompiler.lib.TokenType::INT
+               when "DECIMAL"
+                   set z to type MonkeyCompiler.lib.TokenType::DECIMAL
+               when "ASSIGN"
+                   set z to type MonkeyCompiler.lib.TokenType::ASSIGN
+               when "PLUS"
+                   set z to type MonkeyCompiler.lib.TokenType::PLUS
+               when "COMMA"
+                   set z to type MonkeyCompiler.lib.TokenType::COMMA
+               when "SEMICOLON"
+                   set z to type MonkeyCompiler.lib.TokenType::SEMICOLON
+               when "LPAREN"
+                   set z to type MonkeyCompiler.lib.TokenType::LPAREN
+               when "RPAREN"
+                   set z to type MonkeyCompiler.lib.TokenType::RPAREN
+               when "LBRACE"
+                   set z to type MonkeyCompiler.lib.TokenType::LBRACE
+               when "RBRACE"
+                   set z to type MonkeyCompiler.lib.TokenType::RBRACE
+               when "FUNCTION"
                    set z to type MonkeyCompiler.lib.TokenType::FUNCTION
-               when "let"
+               when "LET"
                    set z to type MonkeyCompiler.lib.TokenType::LET
+               when "MINUS"
+                   set z to type MonkeyCompiler.lib.TokenType::MINUS
+               when "BANG"
+                   set z to type MonkeyCompiler.lib.TokenType::BANG
+               when "ASTERISK"
+                   set z to type MonkeyCompiler.lib.TokenType::ASTERISK
+               when "SLASH"
+                   set z to type MonkeyCompiler.lib.TokenType::SLASH
+               when "LT"
+                   set z to type MonkeyCompiler.lib.TokenType::LT
+               when "GT"
+                   set z to type MonkeyCompiler.lib.TokenType::GT
+               when "EQ"
+                   set z to type MonkeyCompiler.lib.TokenType::EQ
+               when "NOT_EQ"
+                   set z to type MonkeyCompiler.lib.TokenType::NOT_EQ
+               when "STRING"
+                   set z to type MonkeyCompiler.lib.TokenType::STRING
+               when "TRUE"
+                   set z to type MonkeyCompiler.lib.TokenType::TRUE
+               when "FALSE"
+                   set z to type MonkeyCompiler.lib.TokenType::FALSE
+               when "IF"
+                   set z to type MonkeyCompiler.lib.TokenType::IF
+               when "ELSE"
+                   set z to type MonkeyCompiler.lib.TokenType::ELSE
+               when "RETURN"
+                   set z to type MonkeyCompiler.lib.TokenType::RETURN
                when other
-                   set z to type MonkeyCompiler.lib.TokenType::IDENT
+                   set z to type MonkeyCompiler.lib.TokenType::ILLEGAL
            end-evaluate.
        end method.
 
-       method-id. is-equal-to (other-token as type MonkeyCompiler.lib.Token) returning z as condition-value.
-       local-storage division.
+       method-id is-equal-to (other-token as type MonkeyCompiler.lib.Token) returning z as condition-value.
+       local-storage section.
        01 token-type-equal condition-value.
        01 token-literal-eq condition-value.
        procedure division.
@@ -61,6 +198,7 @@
        78 #EOF.
        78 #IDENT.
        78 #INT.
+       78 #DECIMAL.
        78 #ASSIGN.
        78 #PLUS.
        78 #COMMA.
@@ -71,4 +209,18 @@
        78 #RBRACE.
        78 #FUNCTION.
        78 #LET.
+       78 #MINUS.
+       78 #BANG.
+       78 #ASTERISK.
+       78 #SLASH.
+       78 #LT.
+       78 #GT.
+       78 #EQ.
+       78 #NOT_EQ.
+       78 #STRING.
+       78 #TRUE.
+       78 #FALSE.
+       78 #IF.
+       78 #ELSE.
+       78 #RETURN.
        end enum.
\ No newline at end of file
