@@ -0,0 +1,28 @@
+      * reloadable keyword vocabulary for Token::lookup-ident. to add a
+      * new reserved word, add a FILLER pair below (the word, then its
+      * KEYWORD-TYPE-CODE) and bump KEYWORD-TABLE-COUNT -- lookup-ident
+      * itself never changes. KEYWORD-TYPE-CODE is resolved to an
+      * actual TokenType by the small EVALUATE in lookup-ident, which
+      * only grows when an entirely new TokenType is added.
+       01 KEYWORD-TABLE-COUNT PIC 9(2) VALUE 7.
+
+       01 KEYWORD-TABLE-LOAD.
+           05 FILLER PIC X(16) VALUE "fn".
+           05 FILLER PIC 9(2)  VALUE 01.
+           05 FILLER PIC X(16) VALUE "let".
+           05 FILLER PIC 9(2)  VALUE 02.
+           05 FILLER PIC X(16) VALUE "true".
+           05 FILLER PIC 9(2)  VALUE 03.
+           05 FILLER PIC X(16) VALUE "false".
+           05 FILLER PIC 9(2)  VALUE 04.
+           05 FILLER PIC X(16) VALUE "if".
+           05 FILLER PIC 9(2)  VALUE 05.
+           05 FILLER PIC X(16) VALUE "else".
+           05 FILLER PIC 9(2)  VALUE 06.
+           05 FILLER PIC X(16) VALUE "return".
+           05 FILLER PIC 9(2)  VALUE 07.
+
+       01 KEYWORD-TABLE REDEFINES KEYWORD-TABLE-LOAD.
+           05 KEYWORD-ENTRY OCCURS 7 TIMES.
+               10 KEYWORD-TEXT      PIC X(16).
+               10 KEYWORD-TYPE-CODE PIC 9(2).
