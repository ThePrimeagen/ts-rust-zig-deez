@@ -0,0 +1,177 @@
+      * consumes a Lexer's token stream and builds the AST node
+      * classes in Ast.cbl -- let-statements, return-statements, and
+      * expression statements (bare identifiers/integer literals) to
+      * start. anything parse-expression doesn't recognize is
+      * recorded in Errors rather than raised, so one bad statement
+      * doesn't stop the whole program from parsing.
+       class-id MonkeyCompiler.lib.Parser.
+
+       working-storage section.
+       01 p-lexer     type MonkeyCompiler.lib.Lexer private.
+       01 cur-token   type MonkeyCompiler.lib.Token private.
+       01 peek-token  type MonkeyCompiler.lib.Token private.
+       01 p-errors    type System.Collections.ArrayList private.
+
+       property-id Errors type System.Collections.ArrayList.
+           getter.
+               set property-value to p-errors.
+       end property.
+
+       method-id new(lex as type MonkeyCompiler.lib.Lexer).
+       procedure division.
+           set p-lexer to lex.
+           set p-errors to new type System.Collections.ArrayList.
+           set cur-token to p-lexer::next-token.
+           set peek-token to p-lexer::next-token.
+       end method.
+
+       method-id next-token.
+       procedure division.
+           set cur-token to peek-token.
+           set peek-token to p-lexer::next-token.
+       end method.
+
+      * advances past cur-token only when peek-token is the expected
+      * type; otherwise records an error and leaves the tokens alone
+      * so the caller can decide how to recover.
+       method-id expect-peek (expected as type MonkeyCompiler.lib.TokenType)
+           returning z as condition-value.
+       procedure division.
+           if peek-token::TokenClass = expected
+               invoke self::next-token
+               set z to true
+           else
+               invoke self::peek-error(expected)
+               set z to false
+           end-if.
+       end method.
+
+       method-id peek-error (expected as type MonkeyCompiler.lib.TokenType).
+       procedure division.
+           invoke p-errors::Add("expected next token to be " &
+               expected & ", got " & peek-token::TokenClass &
+               " instead").
+       end method.
+
+       method-id parse-program
+           returning prog as type MonkeyCompiler.lib.Program.
+       local-storage section.
+       01 stmt object.
+       procedure division.
+           set prog to new type MonkeyCompiler.lib.Program.
+
+           perform until cur-token::TokenClass =
+               type MonkeyCompiler.lib.TokenType::EOF
+
+               set stmt to self::parse-statement
+               if stmt not = null
+                   invoke prog::Statements::Add(stmt)
+               end-if
+               invoke self::next-token
+           end-perform.
+       end method.
+
+       method-id parse-statement returning z as object.
+       procedure division.
+           evaluate cur-token::TokenClass
+               when type MonkeyCompiler.lib.TokenType::LET
+                   set z to self::parse-let-statement
+               when type MonkeyCompiler.lib.TokenType::RETURN
+                   set z to self::parse-return-statement
+               when other
+                   set z to self::parse-expression-statement
+           end-evaluate.
+       end method.
+
+       method-id parse-let-statement returning z as object.
+       local-storage section.
+       01 let-token type MonkeyCompiler.lib.Token.
+       01 let-name type MonkeyCompiler.lib.Identifier.
+       procedure division.
+           set let-token to cur-token.
+
+           if not self::expect-peek(type MonkeyCompiler.lib.TokenType::IDENT)
+               set z to null
+               exit method
+           end-if.
+
+           set let-name to new type MonkeyCompiler.lib.Identifier
+               (cur-token, cur-token::TokenLiteral).
+
+           if not self::expect-peek(type MonkeyCompiler.lib.TokenType::ASSIGN)
+               set z to null
+               exit method
+           end-if.
+
+      * expression parsing for the right-hand side isn't implemented
+      * yet -- for now skip ahead to the terminating ";" the same
+      * way the book's bootstrap parser does before it grows a full
+      * Pratt parser.
+           perform until cur-token::TokenClass =
+               type MonkeyCompiler.lib.TokenType::SEMICOLON or
+               cur-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
+               invoke self::next-token
+           end-perform.
+
+           set z to new type MonkeyCompiler.lib.LetStatement
+               (let-token, let-name, null).
+       end method.
+
+       method-id parse-return-statement returning z as object.
+       local-storage section.
+       01 ret-token type MonkeyCompiler.lib.Token.
+       procedure division.
+           set ret-token to cur-token.
+           invoke self::next-token.
+
+           perform until cur-token::TokenClass =
+               type MonkeyCompiler.lib.TokenType::SEMICOLON or
+               cur-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
+               invoke self::next-token
+           end-perform.
+
+           set z to new type MonkeyCompiler.lib.ReturnStatement
+               (ret-token, null).
+       end method.
+
+       method-id parse-expression-statement returning z as object.
+       local-storage section.
+       01 expr-stmt-tok type MonkeyCompiler.lib.Token.
+       01 expr object.
+       procedure division.
+           set expr-stmt-tok to cur-token.
+           set expr to self::parse-expression.
+
+           perform until cur-token::TokenClass =
+               type MonkeyCompiler.lib.TokenType::SEMICOLON or
+               cur-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
+               invoke self::next-token
+           end-perform.
+
+           set z to new type MonkeyCompiler.lib.ExpressionStatement
+               (expr-stmt-tok, expr).
+       end method.
+
+      * handles the two expression kinds the lexer already produces
+      * cleanly on their own -- a bare identifier or integer literal.
+      * anything else (operators, calls, etc.) is recorded as an
+      * error rather than crashing the parse.
+       method-id parse-expression returning z as object.
+       procedure division.
+           evaluate cur-token::TokenClass
+               when type MonkeyCompiler.lib.TokenType::IDENT
+                   set z to new type MonkeyCompiler.lib.Identifier
+                       (cur-token, cur-token::TokenLiteral)
+               when type MonkeyCompiler.lib.TokenType::INT
+                   declare int-val as binary-long =
+                       type System.Convert::ToInt32(cur-token::TokenLiteral)
+                   set z to new type MonkeyCompiler.lib.IntegerLiteral
+                       (cur-token, int-val)
+               when other
+                   invoke p-errors::Add("no parse function for " &
+                       cur-token::TokenClass & " found")
+                   set z to null
+           end-evaluate.
+       end method.
+
+       end class.
