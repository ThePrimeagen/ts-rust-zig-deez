@@ -5,17 +5,108 @@
        01 pos          binary-long.
        01 read-pos     binary-long.
        01 cur-ch       character.
+      * 1-based source line/column of cur-ch, tracked so every Token
+      * we hand back knows where it came from.
+       01 cur-line     binary-long.
+       01 cur-col      binary-long.
+
+      * the class of the token next-token last handed back, tracked
+      * so a leading "-" can be told apart from a binary minus: "x-5"
+      * following an IDENT/INT/DECIMAL/STRING/TRUE/FALSE/RPAREN/RBRACE
+      * is subtraction, but a "-" anywhere else (start of input, or
+      * right after an operator/punctuation) that's immediately
+      * followed by a digit starts a negative numeric literal.
+       01 prev-token-class type MonkeyCompiler.lib.TokenType.
+       01 has-prev-token    condition-value.
+
+      * lets a caller save where this Lexer is mid-stream (e.g. every
+      * N tokens, the same interval-based idea as the GnuCOBOL path's
+      * WS-LEXER-CHECKPOINT-INTERVAL/WS-LEXER-CHECKPOINT-COUNTER) and
+      * hand pos/CheckpointLine/CheckpointCol to the checkpoint-resume
+      * constructor below to rebuild an equivalent Lexer later instead
+      * of re-lexing from character zero.
+       property-id CheckpointPos binary-long.
+           getter.
+               set property-value to pos.
+       end property.
+
+       property-id CheckpointLine binary-long.
+           getter.
+               set property-value to cur-line.
+       end property.
+
+       property-id CheckpointCol binary-long.
+           getter.
+               set property-value to cur-col.
+       end property.
+
+      * prev-token-class/has-prev-token are exactly the state prev-
+      * token-is-value needs to tell a leading "-" subtraction apart
+      * from a negative literal (see the comment on those fields
+      * above) -- a checkpoint that doesn't carry them can't tell the
+      * two apart right after resuming, so they ride along with
+      * CheckpointPos/CheckpointLine/CheckpointCol.
+       property-id CheckpointHasPrevToken condition-value.
+           getter.
+               set property-value to has-prev-token.
+       end property.
+
+       property-id CheckpointPrevTokenClass
+           type MonkeyCompiler.lib.TokenType.
+           getter.
+               set property-value to prev-token-class.
+       end property.
 
        method-id new(in-string as string).
        procedure division.
            set input-string to in-string.
            set pos to 0.
            set read-pos to 0.
+           set cur-line to 1.
+           set cur-col to 0.
+           set has-prev-token to false.
            invoke self::read-char.
        end method.
 
+      * rebuilds a Lexer positioned at a previously-saved CheckpointPos/
+      * CheckpointLine/CheckpointCol instead of starting over at
+      * character zero -- the restarted job must still supply the same
+      * in-string it checkpointed against, since only the scan position
+      * is saved, not the source text itself. cur-ch/pos/read-pos are
+      * set directly to what read-char would have left behind had
+      * scanning actually run up to checkpoint-pos, rather than
+      * replaying every read-char call to get there. checkpoint-has-
+      * prev-token/checkpoint-prev-token-class must be whatever
+      * CheckpointHasPrevToken/CheckpointPrevTokenClass read back as
+      * of the same checkpoint, or prev-token-is-value will get a
+      * leading "-" right after resuming wrong.
+       method-id new(in-string as string, checkpoint-pos as binary-long,
+                     checkpoint-line as binary-long,
+                     checkpoint-col as binary-long,
+                     checkpoint-has-prev-token as condition-value,
+                     checkpoint-prev-token-class as
+                         type MonkeyCompiler.lib.TokenType).
+       procedure division.
+           set input-string to in-string.
+           set pos to checkpoint-pos.
+           set read-pos to checkpoint-pos + 1.
+           set cur-line to checkpoint-line.
+           set cur-col to checkpoint-col.
+           set has-prev-token to checkpoint-has-prev-token.
+           set prev-token-class to checkpoint-prev-token-class.
+           if pos >= input-string::Length
+               set cur-ch to 0
+           else
+               set cur-ch to input-string[pos]
+           end-if.
+       end method.
+
        method-id read-char.
        procedure division.
+           if cur-ch = x"0A"
+               set cur-line to cur-line + 1
+               set cur-col to 0
+           end-if.
            if read-pos >= input-string::Length
                set cur-ch to 0
            else
@@ -23,12 +114,22 @@
            end-if.
            set pos to read-pos.
            set read-pos to read-pos + 1.
+           set cur-col to cur-col + 1.
        end method.
 
+      * System.Char::IsLetter classifies a UTF-16 code unit against
+      * the full Unicode letter tables, which already covers the
+      * APAC desk's double-byte identifiers (CJK ideographs are a
+      * single UTF-16 code unit in the common ranges) -- no extra
+      * DBCS/codepage handling is needed on this side, unlike the
+      * GnuCOBOL path, where WS-LEXER-CH is a raw untranslated byte.
+      * this method previously tested cur-ch instead of its own x
+      * parameter, which happened to work only because every caller
+      * passed cur-ch in anyway.
        method-id is-letter (x as character)
            returning z as condition-value.
        procedure division.
-           if type System.Char::IsLetter(cur-ch) or cur-ch = "_"
+           if type System.Char::IsLetter(x) or x = "_"
                set z to true
            else
                set z to false
@@ -45,6 +146,31 @@
            end-if.
        end method.
 
+      * true when the previous token was something a binary minus
+      * could legally follow -- in that case a "-" stays MINUS even
+      * when a digit comes right after it.
+       method-id prev-token-is-value
+           returning z as condition-value.
+       procedure division.
+           if not has-prev-token
+               set z to false
+           else
+               evaluate prev-token-class
+                   when type MonkeyCompiler.lib.TokenType::IDENT
+                   when type MonkeyCompiler.lib.TokenType::INT
+                   when type MonkeyCompiler.lib.TokenType::DECIMAL
+                   when type MonkeyCompiler.lib.TokenType::STRING
+                   when type MonkeyCompiler.lib.TokenType::TRUE
+                   when type MonkeyCompiler.lib.TokenType::FALSE
+                   when type MonkeyCompiler.lib.TokenType::RPAREN
+                   when type MonkeyCompiler.lib.TokenType::RBRACE
+                       set z to true
+                   when other
+                       set z to false
+               end-evaluate
+           end-if.
+       end method.
+
        method-id is-whitespace (x as character)
            returning z as condition-value.
        procedure division.
@@ -55,6 +181,19 @@
            end-if.
        end method.
 
+      * true when cur-ch/next-ch is the "//" that starts a comment
+      * running to end-of-line.
+       method-id is-comment-start
+           returning z as condition-value.
+       procedure division.
+           if cur-ch = "/" and read-pos < input-string::Length
+               and input-string[read-pos] = "/"
+               set z to true
+           else
+               set z to false
+           end-if.
+       end method.
+
        method-id read-ident
            returning z as string.
        local-storage section.
@@ -73,15 +212,34 @@
            set read-pos to read-pos - 1.
        end method.
 
+      * accumulates a run of digits, plus a single embedded decimal
+      * point when it's followed by another digit (so a "." that
+      * isn't part of a fractional literal -- there's no such token
+      * in this language today, but this guards against reading past
+      * a trailing "." some other caller appended -- is left alone).
        method-id read-num
            returning z as string.
        local-storage section.
-       01 my-pos binary-long.
+       01 my-pos       binary-long.
+       01 seen-dot      condition-value.
+       01 continue-scan condition-value.
        procedure division.
            set my-pos to pos.
+           set seen-dot to false.
+           set continue-scan to true.
 
-           perform until not self::is-number(cur-ch)
-               invoke self::read-char
+           perform until not continue-scan
+               if self::is-number(cur-ch)
+                   invoke self::read-char
+               else
+                   if cur-ch = "." and not seen-dot
+                       and self::is-number(input-string[read-pos:1])
+                       set seen-dot to true
+                       invoke self::read-char
+                   else
+                       set continue-scan to false
+                   end-if
+               end-if
            end-perform.
 
            declare my-len as binary-long = pos - my-pos.
@@ -91,15 +249,46 @@
            set read-pos to read-pos - 1.
        end method.
 
-       method-id skip-whitespace.
+      * reads the contents of a double-quoted string literal, starting
+      * with cur-ch positioned on the opening quote. mirrors
+      * read-ident's pos-tracking but does NOT rewind pos/read-pos
+      * afterward, since cur-ch is left on the closing quote and
+      * next-token's trailing read-char should land past it, not on it.
+       method-id read-string
+           returning z as string.
+       local-storage section.
+       01 my-pos binary-long.
        procedure division.
-           if not self::is-whitespace(cur-ch)
-               exit method
-           end-if.
+           invoke self::read-char.
+           set my-pos to pos.
 
-           perform until not self::is-whitespace(cur-ch)
+           perform until cur-ch = """" or cur-ch = 0
                invoke self::read-char
            end-perform.
+
+           declare my-len as binary-long = pos - my-pos.
+
+           set z to input-string::Substring(my-pos, my-len).
+       end method.
+
+       method-id skip-whitespace.
+       local-storage section.
+       01 done condition-value.
+       procedure division.
+           set done to false.
+           perform until done
+               if self::is-whitespace(cur-ch)
+                   invoke self::read-char
+               else
+                   if self::is-comment-start
+                       perform until cur-ch = x"0A" or cur-ch = 0
+                           invoke self::read-char
+                       end-perform
+                   else
+                       set done to true
+                   end-if
+               end-if
+           end-perform.
        end method.
 
        method-id next-token
@@ -108,47 +297,100 @@
        01 tok type MonkeyCompiler.lib.Token.
        01 is-letter-var condition-value.
        01 is-number-var condition-value.
+       01 start-line binary-long.
+       01 start-col binary-long.
        procedure division.
            invoke self::skip-whitespace.
 
+           set start-line to cur-line.
+           set start-col to cur-col.
+
            set is-letter-var to self::is-letter(cur-ch).
            set is-number-var to self::is-number(cur-ch).
            evaluate cur-ch
                when "="
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::ASSIGN, "=")
+                   if input-string[read-pos:1] = "="
+                       invoke self::read-char
+                       set tok to new MonkeyCompiler.lib.Token(type TokenType::EQ, "==", start-line, start-col)
+                   else
+                       set tok to new MonkeyCompiler.lib.Token(type TokenType::ASSIGN, "=", start-line, start-col)
+                   end-if
+               when "!"
+                   if input-string[read-pos:1] = "="
+                       invoke self::read-char
+                       set tok to new MonkeyCompiler.lib.Token(type TokenType::NOT_EQ, "!=", start-line, start-col)
+                   else
+                       set tok to new MonkeyCompiler.lib.Token(type TokenType::BANG, "!", start-line, start-col)
+                   end-if
+               when "-"
+                   if self::is-number(input-string[read-pos:1])
+                       and not self::prev-token-is-value
+                       invoke self::read-char
+                       declare signed-digits as string = self::read-num
+                       declare signed-literal as string = "-" & signed-digits
+                       if signed-digits::IndexOf(".") >= 0
+                           set tok to new MonkeyCompiler.lib.Token(type TokenType::DECIMAL, signed-literal, start-line, start-col)
+                       else
+                           set tok to new MonkeyCompiler.lib.Token(type TokenType::INT, signed-literal, start-line, start-col)
+                       end-if
+                   else
+                       set tok to new MonkeyCompiler.lib.Token(type TokenType::MINUS, "-", start-line, start-col)
+                   end-if
+               when "*"
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::ASTERISK, "*", start-line, start-col)
+               when "/"
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::SLASH, "/", start-line, start-col)
+               when "<"
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::LT, "<", start-line, start-col)
+               when ">"
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::GT, ">", start-line, start-col)
                when ";"
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::SEMICOLON, ";")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::SEMICOLON, ";", start-line, start-col)
                when "("
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::LPAREN, "(")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::LPAREN, "(", start-line, start-col)
                when ")"
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::RPAREN, ")")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::RPAREN, ")", start-line, start-col)
                when ","
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::COMMA, ",")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::COMMA, ",", start-line, start-col)
                when "+"
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::PLUS, "+")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::PLUS, "+", start-line, start-col)
                when "{"
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::LBRACE, "{")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::LBRACE, "{", start-line, start-col)
                when "}"
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::RBRACE, "}")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::RBRACE, "}", start-line, start-col)
                when 0
-                   set tok to new MonkeyCompiler.lib.Token(type TokenType::EOF, "")
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::EOF, "", start-line, start-col)
+               when """"
+                   declare str-literal as string = self::read-string
+                   set tok to new MonkeyCompiler.lib.Token(type TokenType::STRING, str-literal, start-line, start-col)
                when other
                    if is-letter-var
                        declare temp-literal as string = self::read-ident
                        declare temp-type as type MonkeyCompiler.lib.TokenType
                        set temp-type to type MonkeyCompiler.lib.Token::lookup-ident(temp-literal)
-                       set tok to new MonkeyCompiler.lib.Token(temp-type, temp-literal)
+                       set tok to new MonkeyCompiler.lib.Token(temp-type, temp-literal, start-line, start-col)
                    else
                        if is-number-var
                            declare temp-literal as string = self::read-num
                            declare temp-type as type MonkeyCompiler.lib.TokenType = type MonkeyCompiler.lib.TokenType::INT
-                           set tok to new MonkeyCompiler.lib.Token(temp-type, temp-literal)
+                           if temp-literal::IndexOf(".") >= 0
+                               set temp-type to type MonkeyCompiler.lib.TokenType::DECIMAL
+                           end-if
+                           set tok to new MonkeyCompiler.lib.Token(temp-type, temp-literal, start-line, start-col)
                        else
-                           set tok to new MonkeyCompiler.lib.Token(type TokenType::ILLEGAL, input-string[read-pos:1])
+      * the offending character is cur-ch, not input-string[read-pos],
+      * which is the character one past it -- pos/read-pos were
+      * already advanced to point past cur-ch by the previous
+      * next-token call's trailing read-char.
+                           declare illegal-literal as string = "" & cur-ch
+                           set tok to new MonkeyCompiler.lib.Token(type TokenType::ILLEGAL, illegal-literal, start-line, start-col)
                        end-if
                    end-if
            end-evaluate.
 
+           set prev-token-class to tok::TokenClass.
+           set has-prev-token to true.
+
            invoke self::read-char.
            set tok-z to tok.
        end method.
