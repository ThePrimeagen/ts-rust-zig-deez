@@ -0,0 +1,35 @@
+//MONKEYB  JOB (ACCTNO),'MONKEY LEXER REGRESSION',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY UNATTENDED RUN OF THE MICRO FOCUS COMPILERTESTER       *
+//* REGRESSION SUITE AGAINST THE CURRENT FIXTURE SET (FIXTURES/    *
+//* BASIC.MONKEY+.TOKENS, FIXTURES/ILLEGAL.MONKEY+.TOKENS).        *
+//* STEP MONKEY01 SETS RETURN-CODE 16 WHEN ANY FIXTURE FAILS --    *
+//* CHECK LEXAUDIT AND TESTHIST FOR DETAIL BEFORE TRUSTING A       *
+//* RECENT LEXER CHANGE.  STEP MONKEY02 ONLY RUNS WHEN MONKEY01    *
+//* DID NOT COME BACK CLEAN, AND DROPS A RECORD ON ALERTQ, THE     *
+//* DATASET OPERATIONS' PAGING MONITOR WATCHES, SO A BROKEN RUN    *
+//* GETS A HUMAN'S ATTENTION BEFORE THE NEXT BUSINESS DAY INSTEAD  *
+//* OF WAITING FOR SOMEONE TO NOTICE STALE TESTHIST ENTRIES.       *
+//*--------------------------------------------------------------*
+//MONKEY01 EXEC PGM=CompilerTester
+//STEPLIB  DD   DSN=PROD.MONKEY.LOADLIB,DISP=SHR
+//LEXAUDIT DD   DSN=PROD.MONKEY.LEXAUDIT,DISP=MOD
+//TESTHIST DD   DSN=PROD.MONKEY.TESTHIST,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//MONKEY02 EXEC PGM=IEBGENER,COND=(0,EQ,MONKEY01)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+MONKEYBATCH REGRESSION FAILURE -- SEE PROD.MONKEY.LEXAUDIT AND
+PROD.MONKEY.TESTHIST FOR DETAIL. PAGE ON-CALL DEVELOPER.
+/*
+//SYSUT2   DD   DSN=PROD.MONKEY.ALERTQ,
+//              DISP=MOD,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//*
+//* DOWNSTREAM JOBS SHOULD CODE COND=(16,LT,MONKEY01) (OR EQUIVALENT)
+//* ON THEIR OWN EXEC STATEMENTS SO A NIGHT WITH A FAILING
+//* REGRESSION RUN DOES NOT FLOW INTO ANYTHING THAT TRUSTS THE
+//* CURRENT MONKEY LEXER/PARSER BUILD.
