@@ -1,26 +1,104 @@
        class-id MonkeyCompiler.repl static.
 
        working-storage section.
-       
 
+
+      * lexes one line and appends its "(TYPE, LITERAL)" dump (one
+      * token per line) to report-text, the same line format RunREPL
+      * already displays interactively.
+       method-id append-line-report (src-line as string,
+           report-text as string) private static
+           returning z as string.
+       local-storage section.
+       01 line-lex type MonkeyCompiler.lib.Lexer.
+       01 line-token type MonkeyCompiler.lib.Token.
+       procedure division.
+           set z to report-text.
+           set line-lex to new type MonkeyCompiler.lib.Lexer(src-line).
+           set line-token to line-lex::next-token.
+
+           perform until line-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
+               set z to z & "(" & line-token::TokenClass & ", " &
+                   line-token::TokenLiteral & ")" & type System.Environment::NewLine
+               set line-token to line-lex::next-token
+           end-perform.
+       end method.
+
+      * unattended counterpart to RunREPL -- reads source-path line by
+      * line (split on x"0a", same scan used by
+      * CompilerTester::load-expected-tokens), lexes each line, and
+      * writes the full token dump to output-path in one shot instead
+      * of a screen a human would have to be watching.
+       method-id RunHeadless (source-path as string, output-path as string)
+           returning z as condition-value static.
+       local-storage section.
+       01 raw-text string.
+       01 report-text string.
+       01 text-len binary-long.
+       01 line-start binary-long.
+       01 scan-pos binary-long.
+       01 one-line string.
+       procedure division.
+           set raw-text to type System.IO.File::ReadAllText(source-path).
+           set report-text to "".
+           set text-len to raw-text::Length.
+           set line-start to 0.
+           set scan-pos to 0.
+
+           perform until scan-pos >= text-len
+               if raw-text::Substring(scan-pos, 1) = x"0a"
+                   if scan-pos > line-start
+                       set one-line to
+                           raw-text::Substring(line-start, scan-pos - line-start)
+                       set report-text to self::append-line-report(one-line, report-text)
+                   end-if
+                   set line-start to scan-pos + 1
+               end-if
+               set scan-pos to scan-pos + 1
+           end-perform.
+
+           if line-start < text-len
+               set one-line to
+                   raw-text::Substring(line-start, text-len - line-start)
+               set report-text to self::append-line-report(one-line, report-text)
+           end-if.
+
+           invoke type System.IO.File::WriteAllText(output-path, report-text).
+           set z to true.
+       end method.
+
+      * keeps prompting and lexing one line at a time until the
+      * analyst types "exit" or "quit" (case-insensitive), the way a
+      * real read-eval-print loop stays up across multiple inputs
+      * instead of returning after a single line.
        method-id RunREPL(cmd-prompt as string) returning z as condition-value static.
        local-storage section.
        01 scan-line string.
        01 my-lex type MonkeyCompiler.lib.Lexer.
        01 lexed-token type MonkeyCompiler.lib.Token.
+       01 repl-done condition-value.
        procedure division.
+           set repl-done to false.
 
-           display cmd-prompt with no advancing.
-           accept scan-line.
+           perform until repl-done
+               display cmd-prompt with no advancing
+               accept scan-line
 
-           set my-lex to new type MonkeyCompiler.lib.Lexer(scan-line).
-           set lexed-token to my-lex::next-token.
-           display "(" & lexed-token::TokenClass & ", " & lexed-token::TokenLiteral & ")".
+               if scan-line::ToLower() = "exit" or scan-line::ToLower() = "quit"
+                   set repl-done to true
+               else
+                   set my-lex to new type MonkeyCompiler.lib.Lexer(scan-line)
+                   set lexed-token to my-lex::next-token
+                   display "(" & lexed-token::TokenClass & ", " & lexed-token::TokenLiteral & ")"
 
-           perform until lexed-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
-               set lexed-token to my-lex::next-token
-               display "(" & lexed-token::TokenClass & ", " & lexed-token::TokenLiteral & ")"
+                   perform until lexed-token::TokenClass = type MonkeyCompiler.lib.TokenType::EOF
+                       set lexed-token to my-lex::next-token
+                       display "(" & lexed-token::TokenClass & ", " & lexed-token::TokenLiteral & ")"
+                   end-perform
+               end-if
            end-perform.
+
+           set z to true.
        end method.
 
        end class.
