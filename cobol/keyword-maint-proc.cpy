@@ -0,0 +1,133 @@
+      * paragraphs for KEYWORD-MAINT-PROGRAM -- load the table from
+      * KEYWORD-FILE (seeding it from the compiled-in WS-LEXER-
+      * KEYWORD-TABLE the first time the file doesn't exist yet),
+      * drive the add/delete screen loop, and save the edited table
+      * back out whole.
+       KEYWORD-MAINT-LOAD-PROCEDURE.
+           MOVE "N" TO WS-KEYMAINT-EOF-SWITCH
+           OPEN INPUT KEYWORD-FILE
+
+           IF WS-KEYMAINT-FILE-STATUS NOT = "00"
+               PERFORM VARYING WS-KEYMAINT-IDX FROM 1 BY 1 UNTIL
+                   WS-KEYMAINT-IDX > WS-LEXER-KEYWORD-COUNT
+                   ADD 1 TO WS-KEYMAINT-COUNT
+                   MOVE WS-LEXER-KEYWORD-TEXT (WS-KEYMAINT-IDX) TO
+                       WS-KEYMAINT-TEXT (WS-KEYMAINT-COUNT)
+                   MOVE WS-LEXER-KEYWORD-TYPE (WS-KEYMAINT-IDX) TO
+                       WS-KEYMAINT-TYPE (WS-KEYMAINT-COUNT)
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL WS-KEYMAINT-EOF-ON
+                   READ KEYWORD-FILE
+                       AT END
+                           SET WS-KEYMAINT-EOF-ON TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-KEYMAINT-COUNT
+                           MOVE KEYWORD-FILE-TEXT TO
+                               WS-KEYMAINT-TEXT (WS-KEYMAINT-COUNT)
+                           MOVE KEYWORD-FILE-TYPE TO
+                               WS-KEYMAINT-TYPE (WS-KEYMAINT-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE KEYWORD-FILE
+           END-IF.
+
+       KEYWORD-MAINT-DISPLAY-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "RESERVED WORD MAINTENANCE".
+           DISPLAY "  # KEYWORD           TYPE".
+
+           PERFORM VARYING WS-KEYMAINT-IDX FROM 1 BY 1 UNTIL
+               WS-KEYMAINT-IDX > WS-KEYMAINT-COUNT
+               MOVE SPACES TO WS-KEYMAINT-DISPLAY-LINE
+               STRING WS-KEYMAINT-IDX "  "
+                   WS-KEYMAINT-TEXT (WS-KEYMAINT-IDX) "  "
+                   WS-KEYMAINT-TYPE (WS-KEYMAINT-IDX)
+                   DELIMITED BY SIZE INTO WS-KEYMAINT-DISPLAY-LINE
+               DISPLAY WS-KEYMAINT-DISPLAY-LINE
+           END-PERFORM
+
+           IF WS-KEYMAINT-MSG NOT = SPACES
+               DISPLAY " "
+               DISPLAY WS-KEYMAINT-MSG
+           END-IF.
+
+       KEYWORD-MAINT-PROMPT-PROCEDURE.
+           MOVE SPACES TO WS-KEYMAINT-MSG
+           MOVE SPACES TO WS-KEYMAINT-ACTION
+           MOVE SPACES TO WS-KEYMAINT-INPUT-TEXT
+           MOVE 0 TO WS-KEYMAINT-INPUT-TYPE
+           DISPLAY SCR-KEYMAINT-INPUT
+           ACCEPT SCR-KEYMAINT-INPUT.
+
+      * validates the new keyword isn't already in the table before
+      * committing it -- a typo'd duplicate never makes it past this
+      * check into the saved file.
+       KEYWORD-MAINT-ADD-PROCEDURE.
+           SET WS-KEYMAINT-DUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-KEYMAINT-IDX FROM 1 BY 1 UNTIL
+               WS-KEYMAINT-IDX > WS-KEYMAINT-COUNT
+               IF WS-KEYMAINT-TEXT (WS-KEYMAINT-IDX) =
+                   WS-KEYMAINT-INPUT-TEXT
+                   SET WS-KEYMAINT-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-KEYMAINT-DUP-FOUND
+               MOVE "DUPLICATE KEYWORD -- NOT ADDED." TO WS-KEYMAINT-MSG
+           ELSE
+               IF WS-KEYMAINT-COUNT >= WS-KEYMAINT-MAX
+                   MOVE "KEYWORD TABLE IS FULL -- NOT ADDED." TO
+                       WS-KEYMAINT-MSG
+               ELSE
+                   ADD 1 TO WS-KEYMAINT-COUNT
+                   MOVE WS-KEYMAINT-INPUT-TEXT TO
+                       WS-KEYMAINT-TEXT (WS-KEYMAINT-COUNT)
+                   MOVE WS-KEYMAINT-INPUT-TYPE TO
+                       WS-KEYMAINT-TYPE (WS-KEYMAINT-COUNT)
+                   MOVE "KEYWORD ADDED." TO WS-KEYMAINT-MSG
+               END-IF
+           END-IF.
+
+       KEYWORD-MAINT-DELETE-PROCEDURE.
+           SET WS-KEYMAINT-DUP-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-KEYMAINT-IDX FROM 1 BY 1 UNTIL
+               WS-KEYMAINT-IDX > WS-KEYMAINT-COUNT
+               OR WS-KEYMAINT-DUP-FOUND
+               IF WS-KEYMAINT-TEXT (WS-KEYMAINT-IDX) =
+                   WS-KEYMAINT-INPUT-TEXT
+                   SET WS-KEYMAINT-DUP-FOUND TO TRUE
+
+                   PERFORM VARYING WS-KEYMAINT-SHIFT-IDX FROM
+                       WS-KEYMAINT-IDX BY 1 UNTIL
+                       WS-KEYMAINT-SHIFT-IDX >= WS-KEYMAINT-COUNT
+                       MOVE WS-KEYMAINT-ENTRY
+                           (WS-KEYMAINT-SHIFT-IDX + 1) TO
+                           WS-KEYMAINT-ENTRY (WS-KEYMAINT-SHIFT-IDX)
+                   END-PERFORM
+
+                   SUBTRACT 1 FROM WS-KEYMAINT-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-KEYMAINT-DUP-FOUND
+               MOVE "KEYWORD DELETED." TO WS-KEYMAINT-MSG
+           ELSE
+               MOVE "KEYWORD NOT FOUND." TO WS-KEYMAINT-MSG
+           END-IF.
+
+       KEYWORD-MAINT-SAVE-PROCEDURE.
+           OPEN OUTPUT KEYWORD-FILE
+
+           PERFORM VARYING WS-KEYMAINT-IDX FROM 1 BY 1 UNTIL
+               WS-KEYMAINT-IDX > WS-KEYMAINT-COUNT
+               MOVE WS-KEYMAINT-TEXT (WS-KEYMAINT-IDX) TO
+                   KEYWORD-FILE-TEXT
+               MOVE WS-KEYMAINT-TYPE (WS-KEYMAINT-IDX) TO
+                   KEYWORD-FILE-TYPE
+               WRITE KEYWORD-FILE-RECORD
+           END-PERFORM
+
+           CLOSE KEYWORD-FILE.
