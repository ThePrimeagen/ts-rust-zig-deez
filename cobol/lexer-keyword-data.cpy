@@ -0,0 +1,34 @@
+      * reloadable keyword vocabulary for LEXER-LOOKUP-KEYWORD-
+      * PROCEDURE (see lexer-keyword-proc.cpy). to add a new reserved
+      * word, add a FILLER pair below -- the word, then its
+      * TOKEN-TYPE-xxx code -- and bump WS-LEXER-KEYWORD-COUNT; the
+      * lookup paragraph itself never changes. keep this table in
+      * step with Token::lookup-ident's KEYWORD-TABLE (see
+      * keyword-table.cpy in the Micro Focus tree) so a reserved word
+      * lexes the same way no matter which implementation reads it.
+       01 WS-LEXER-KEYWORD-COUNT PIC 99 VALUE 7.
+
+       01 WS-LEXER-KEYWORD-TABLE-LOAD.
+           05 FILLER PIC X(16) VALUE "fn".
+           05 FILLER PIC 99    VALUE 13.
+           05 FILLER PIC X(16) VALUE "let".
+           05 FILLER PIC 99    VALUE 14.
+           05 FILLER PIC X(16) VALUE "true".
+           05 FILLER PIC 99    VALUE 24.
+           05 FILLER PIC X(16) VALUE "false".
+           05 FILLER PIC 99    VALUE 25.
+           05 FILLER PIC X(16) VALUE "if".
+           05 FILLER PIC 99    VALUE 26.
+           05 FILLER PIC X(16) VALUE "else".
+           05 FILLER PIC 99    VALUE 27.
+           05 FILLER PIC X(16) VALUE "return".
+           05 FILLER PIC 99    VALUE 28.
+
+       01 WS-LEXER-KEYWORD-TABLE REDEFINES WS-LEXER-KEYWORD-TABLE-LOAD.
+           05 WS-LEXER-KEYWORD-ENTRY OCCURS 7 TIMES.
+               10 WS-LEXER-KEYWORD-TEXT PIC X(16).
+               10 WS-LEXER-KEYWORD-TYPE PIC 99.
+
+       01 WS-LEXER-KEYWORD-IDX    PIC 99.
+       01 WS-LEXER-KEYWORD-INPUT  PIC X(64).
+       01 WS-LEXER-KEYWORD-OUTPUT PIC 99.
