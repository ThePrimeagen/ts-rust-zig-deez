@@ -0,0 +1,6 @@
+      * working storage for TOKEN-TYPE-NAME-PROCEDURE (see
+      * token-name-proc.cpy) -- turns a TOKEN-TYPE-CONSTS code back
+      * into the name a human reading a report would expect, e.g.
+      * "04" -> "ASSIGN".
+       01 WS-TOKEN-TYPE-NAME-INPUT  PIC 99.
+       01 WS-TOKEN-TYPE-NAME-OUTPUT PIC X(12).
