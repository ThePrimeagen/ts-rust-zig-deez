@@ -1,21 +1,48 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEXER-TESTS-PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+           SELECT LEXER-AUDIT-LOG-FILE ASSIGN TO "LEXAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+       COPY "lexer-audit-file.cpy".
+
        WORKING-STORAGE SECTION.
        COPY "lexer-data.cpy".
-       01 WS-LEXER-TESTS-EXPECTED PIC 99 OCCURS 9 TIMES.
+       COPY "lexer-audit-data.cpy".
+       01 WS-LEXER-TESTS-EXPECTED PIC 99 OCCURS 11 TIMES.
       * okay i wanted nice names but i won't write
       * WS-LEXER-TESTS-COUNTER everywhere
        01 WS-COUNTER PIC 99 VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           MOVE "LEXTEST " TO WS-LEXER-JOB-ID
+           MOVE "IN-MEMORY"  TO WS-LEXER-SOURCE-FILE-NAME
            PERFORM LEXER-INIT-PROCEDURE.
       * COBOL is 1 indexed btw
            MOVE "=+,;(}" TO LEXER-INPUT-LINES (1).
       * setting up multiple lines to see if it actually works
            MOVE "){" TO LEXER-INPUT-LINES (2).
+      * the two reserved words every Monkey program needs -- makes
+      * sure LEXER-LOOKUP-KEYWORD-PROCEDURE's codes stay in step with
+      * TOKEN-TYPE-CONSTS and don't get silently desynced again
+           MOVE "fn let" TO LEXER-INPUT-LINES (3).
 
            PERFORM LEXER-PARSE-PROCEDURE.
 
@@ -27,15 +54,25 @@
            SET WS-LEXER-TESTS-EXPECTED (6) TO TOKEN-TYPE-RSQUIRLY.
            SET WS-LEXER-TESTS-EXPECTED (7) TO TOKEN-TYPE-RPAREN.
            SET WS-LEXER-TESTS-EXPECTED (8) TO TOKEN-TYPE-LSQUIRLY.
-           SET WS-LEXER-TESTS-EXPECTED (9) TO TOKEN-TYPE-EOF.
+           SET WS-LEXER-TESTS-EXPECTED (9) TO TOKEN-TYPE-FUNCTION.
+           SET WS-LEXER-TESTS-EXPECTED (10) TO TOKEN-TYPE-LET.
+           SET WS-LEXER-TESTS-EXPECTED (11) TO TOKEN-TYPE-EOF.
+
+           MOVE "LEXER-TESTS-PROGRAM" TO WS-LEXER-AUDIT-SOURCE-ID
+           MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT TO
+               WS-LEXER-AUDIT-TOKEN-COUNT
 
-           IF LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT NOT EQUAL TO 9
+           IF LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT NOT EQUAL TO 11
                DISPLAY "Invalid token count: "
-               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT ", expected 9."
+               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT ", expected 11."
+
+               SET WS-LEXER-AUDIT-FAIL TO TRUE
+               MOVE -1 TO WS-LEXER-AUDIT-ABEND-CODE
+               PERFORM LEXER-AUDIT-WRITE-PROCEDURE
                STOP RUN RETURNING -1
            END-IF.
 
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 9
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 11
                IF LEXER-OUTPUT-TOKEN-TYPE-LIST (WS-COUNTER) NOT EQUAL TO
                    WS-LEXER-TESTS-EXPECTED (WS-COUNTER)
 
@@ -44,11 +81,19 @@
                    " at index " WS-COUNTER ", expected "
                    WS-LEXER-TESTS-EXPECTED (WS-COUNTER)
 
+                   SET WS-LEXER-AUDIT-FAIL TO TRUE
+                   MOVE -2 TO WS-LEXER-AUDIT-ABEND-CODE
+                   PERFORM LEXER-AUDIT-WRITE-PROCEDURE
                    STOP RUN RETURNING -2
                END-IF
            END-PERFORM
 
+           SET WS-LEXER-AUDIT-PASS TO TRUE
+           MOVE 0 TO WS-LEXER-AUDIT-ABEND-CODE
+           PERFORM LEXER-AUDIT-WRITE-PROCEDURE
+
            DISPLAY "Test passed!"
            STOP RUN.
 
        COPY "lexer-proc.cpy".
+       COPY "lexer-audit-proc.cpy".
