@@ -0,0 +1,100 @@
+      * TOKEN-REPORT-PROGRAM lexes LEXERSRC and writes a dated,
+      * human-readable token listing to TOKNRPT -- one line per
+      * token (position, type name, literal) -- so a compliance or
+      * audit request for "show me exactly what this script lexed
+      * into" has something to hand over.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKEN-REPORT-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOKEN-REPORT-FILE ASSIGN TO "TOKNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+
+       FD TOKEN-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 TOKEN-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+
+       01 WS-REPORT-LINE.
+           05 WS-REPORT-LINE-POS     PIC Z(4)9.
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WS-REPORT-LINE-TYPE     PIC X(12).
+           05 WS-REPORT-LINE-LITERAL  PIC X(64).
+
+       01 WS-REPORT-TOKEN-IDX PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "TOKNRPT " TO WS-LEXER-JOB-ID
+           MOVE "LEXERSRC"  TO WS-LEXER-SOURCE-FILE-NAME
+           PERFORM LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-PARSE-PROCEDURE.
+           PERFORM TOKEN-REPORT-WRITE-PROCEDURE.
+
+      * a nonzero return code tells the job scheduler to check
+      * LEXEXCPT before letting anything downstream consume TOKNRPT.
+           IF WS-LEXER-ILLEGAL-COUNT > 0
+               OR WS-LEXER-BRACKET-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       TOKEN-REPORT-WRITE-PROCEDURE.
+           OPEN OUTPUT TOKEN-REPORT-FILE
+
+      * LEXER-INPUT-HEADER carries the run date (and job id) this
+      * whole run was stamped with by LEXER-INIT-PROCEDURE, instead
+      * of this report re-ACCEPTing its own and risking a mismatch
+      * with LEXAUDIT/LEXEXCPT for the same run.
+           MOVE SPACES TO TOKEN-REPORT-RECORD
+           STRING "TOKEN REPORT - JOB " LEXER-INPUT-HEADER-JOB-ID
+               " - RUN DATE " LEXER-INPUT-HEADER-RUN-DATE
+               DELIMITED BY SIZE INTO TOKEN-REPORT-RECORD
+           WRITE TOKEN-REPORT-RECORD
+
+           MOVE SPACES TO TOKEN-REPORT-RECORD
+           MOVE "  POS TYPE         LITERAL" TO TOKEN-REPORT-RECORD
+           WRITE TOKEN-REPORT-RECORD
+
+           PERFORM VARYING WS-REPORT-TOKEN-IDX FROM 1 BY 1 UNTIL
+               WS-REPORT-TOKEN-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-REPORT-TOKEN-IDX) TO WS-TOKEN-TYPE-NAME-INPUT
+               PERFORM TOKEN-TYPE-NAME-PROCEDURE
+
+               MOVE WS-REPORT-TOKEN-IDX TO WS-REPORT-LINE-POS
+               MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO WS-REPORT-LINE-TYPE
+               MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                   (WS-REPORT-TOKEN-IDX) TO WS-REPORT-LINE-LITERAL
+
+               MOVE SPACES TO TOKEN-REPORT-RECORD
+               MOVE WS-REPORT-LINE TO TOKEN-REPORT-RECORD
+               WRITE TOKEN-REPORT-RECORD
+           END-PERFORM
+
+           CLOSE TOKEN-REPORT-FILE.
+
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
