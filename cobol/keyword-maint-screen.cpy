@@ -0,0 +1,13 @@
+      * BMS-style input map for KEYWORD-MAINT-PROGRAM -- the scrolling
+      * list of current keywords above this map is plain DISPLAY
+      * output (see KEYWORD-MAINT-DISPLAY-PROCEDURE); this is the
+      * fixed action/field area at the bottom of the screen, accepted
+      * in one shot the way a real CICS map comes back in one
+      * terminal I/O.
+       01 SCR-KEYMAINT-INPUT.
+           05 LINE 20 COL 1  VALUE "ACTION (A=ADD, D=DELETE, X=EXIT): ".
+           05 LINE 20 COL 36 PIC X(1) TO WS-KEYMAINT-ACTION.
+           05 LINE 21 COL 1  VALUE "KEYWORD TEXT...: ".
+           05 LINE 21 COL 18 PIC X(16) TO WS-KEYMAINT-INPUT-TEXT.
+           05 LINE 22 COL 1  VALUE "TOKEN TYPE CODE: ".
+           05 LINE 22 COL 18 PIC 99 TO WS-KEYMAINT-INPUT-TYPE.
