@@ -0,0 +1,7 @@
+      * record layout for the rule-script source file LEXER-READ-
+      * SOURCE-PROCEDURE reads from. lives in its own copybook since
+      * it belongs in the FILE SECTION, not WORKING-STORAGE.
+       FD LEXER-SOURCE-FILE
+           RECORD CONTAINS 256 CHARACTERS.
+
+       01 LEXER-SOURCE-RECORD PIC X(256).
