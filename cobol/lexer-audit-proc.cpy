@@ -0,0 +1,37 @@
+      * appends one line to LEXER-AUDIT-LOG-FILE recording this run's
+      * timestamp, source identifier, token count, pass/fail, and
+      * abend code (0 when none). LEXAUDIT may not exist yet on day
+      * one, so this uses the same OPEN EXTEND / fall back to OPEN
+      * OUTPUT pattern as TOKNSTAT in token-stats.cbl.
+       LEXER-AUDIT-WRITE-PROCEDURE.
+           ACCEPT WS-LEXER-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LEXER-AUDIT-TIME FROM TIME
+
+           MOVE WS-LEXER-AUDIT-DATE-YYYY TO WS-LEXER-AUDIT-LINE-YYYY
+           MOVE WS-LEXER-AUDIT-DATE-MM   TO WS-LEXER-AUDIT-LINE-MM
+           MOVE WS-LEXER-AUDIT-DATE-DD   TO WS-LEXER-AUDIT-LINE-DD
+           MOVE WS-LEXER-AUDIT-TIME-HH   TO WS-LEXER-AUDIT-LINE-HH
+           MOVE WS-LEXER-AUDIT-TIME-MM   TO WS-LEXER-AUDIT-LINE-MIN
+           MOVE WS-LEXER-AUDIT-TIME-SS   TO WS-LEXER-AUDIT-LINE-SS
+
+           MOVE WS-LEXER-AUDIT-SOURCE-ID   TO WS-LEXER-AUDIT-LINE-SOURCE
+           MOVE WS-LEXER-AUDIT-TOKEN-COUNT TO WS-LEXER-AUDIT-LINE-COUNT
+           MOVE WS-LEXER-AUDIT-ABEND-CODE  TO WS-LEXER-AUDIT-LINE-ABEND
+           MOVE LEXER-INPUT-HEADER-JOB-ID  TO WS-LEXER-AUDIT-LINE-JOB-ID
+
+           IF WS-LEXER-AUDIT-PASS
+               MOVE "PASS" TO WS-LEXER-AUDIT-LINE-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-LEXER-AUDIT-LINE-RESULT
+           END-IF
+
+           OPEN EXTEND LEXER-AUDIT-LOG-FILE
+           IF WS-LEXER-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT LEXER-AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO LEXER-AUDIT-LOG-RECORD
+           MOVE WS-LEXER-AUDIT-LINE TO LEXER-AUDIT-LOG-RECORD
+           WRITE LEXER-AUDIT-LOG-RECORD
+
+           CLOSE LEXER-AUDIT-LOG-FILE.
