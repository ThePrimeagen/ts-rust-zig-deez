@@ -0,0 +1,21 @@
+      * working-storage for RECONCILE-PROGRAM -- walks the GnuCOBOL
+      * LEXER-OUTPUT-TOKEN-TYPE-LIST side by side against the codes
+      * read from MF-TOKENS-FILE and counts where they disagree.
+       01 WS-RECONCILE-MF-EOF-SWITCH PIC X VALUE "N".
+           88 WS-RECONCILE-MF-EOF-ON  VALUE "Y".
+           88 WS-RECONCILE-MF-EOF-OFF VALUE "N".
+
+       01 WS-RECONCILE-MF-COUNT     PIC 9(5) VALUE 0.
+       01 WS-RECONCILE-MF-TYPE-LIST PIC 99 OCCURS 65536 TIMES.
+
+       01 WS-RECONCILE-IDX          PIC 9(5) VALUE 0.
+       01 WS-RECONCILE-MISMATCH-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-RECONCILE-DIFF-LINE.
+           05 WS-RECONCILE-DIFF-POS     PIC Z(4)9.
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 FILLER                    PIC X(9) VALUE "GNUCOBOL=".
+           05 WS-RECONCILE-DIFF-GNU-TYPE PIC X(12).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 FILLER                    PIC X(3) VALUE "MF=".
+           05 WS-RECONCILE-DIFF-MF-TYPE  PIC X(12).
