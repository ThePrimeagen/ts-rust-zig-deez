@@ -0,0 +1,29 @@
+//LEXBATCH JOB (ACCTNO),'TOKEN LEXER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PRODUCTION WRAPPER FOR TOKEN-REPORT-PROGRAM.  CHAIN THIS JOB  *
+//* AFTER THE UPSTREAM FILE-DELIVERY JOB THAT DROPS THE RULE      *
+//* SCRIPT INTO THE LEXERSRC DATASET BELOW.  STEP LEX01 SETS      *
+//* RETURN-CODE 4 WHEN IT FINDS ONE OR MORE ILLEGAL TOKENS --     *
+//* CHECK LEXEXCPT FOR DETAIL BEFORE ANYTHING DOWNSTREAM CONSUMES *
+//* THE TOKNRPT REPORT.                                           *
+//*--------------------------------------------------------------*
+//LEX01    EXEC PGM=TOKEN-REPORT-PROGRAM
+//LEXERSRC DD   DSN=PROD.RULES.SCRIPT,DISP=SHR
+//TOKNRPT  DD   DSN=PROD.RULES.TOKNRPT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//LEXEXCPT DD   DSN=PROD.RULES.LEXEXCPT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LEXCKPT  DD   DSN=PROD.RULES.LEXCKPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* DOWNSTREAM JOBS SHOULD CODE COND=(4,LT,LEX01) (OR EQUIVALENT)
+//* ON THEIR OWN EXEC STATEMENTS SO A RUN WITH ILLEGAL TOKENS
+//* DOES NOT FLOW INTO ANYTHING THAT TRUSTS TOKNRPT.
