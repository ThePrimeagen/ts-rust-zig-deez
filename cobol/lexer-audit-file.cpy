@@ -0,0 +1,9 @@
+      * record layout for the persistent LEXER-AUDIT-LOG-FILE that
+      * LEXER-AUDIT-WRITE-PROCEDURE (see lexer-audit-proc.cpy) appends
+      * one line to for every lexer run, so "did the rule-script
+      * lexer run clean last Tuesday" has a real history to check
+      * instead of whatever happened to still be in scrollback.
+       FD LEXER-AUDIT-LOG-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01 LEXER-AUDIT-LOG-RECORD PIC X(100).
