@@ -0,0 +1,125 @@
+      * drives the nightly consolidated run -- reads BATCHLST one
+      * source file name per line, reinitializes LEXER-INPUT and
+      * LEXER-OUTPUT for each one via the usual LEXER-READ-SOURCE-
+      * PROCEDURE/LEXER-PARSE-PROCEDURE pair (tagged with the
+      * LEXER-INPUT-HEADER job id/source file name/run date from
+      * LEXER-INIT-PROCEDURE), and rolls every file's tokens up into
+      * one BATCHRPT instead of one job submission per file.
+       BATCH-RUN-DRIVE-PROCEDURE.
+           OPEN INPUT BATCH-FILE-LIST
+           OPEN OUTPUT BATCH-REPORT-FILE
+
+           SET WS-BATCH-EOF-SWITCH-OFF TO TRUE
+           MOVE 0 TO WS-BATCH-FILE-COUNT
+           MOVE 0 TO WS-BATCH-TOTAL-TOKEN-COUNT
+           MOVE 0 TO WS-BATCH-TOTAL-ILLEGAL-COUNT
+           MOVE 0 TO WS-BATCH-TOTAL-BRACKET-COUNT
+
+           PERFORM UNTIL WS-BATCH-EOF-SWITCH-ON
+               READ BATCH-FILE-LIST
+                   AT END
+                       SET WS-BATCH-EOF-SWITCH-ON TO TRUE
+                   NOT AT END
+                       MOVE BATCH-FILE-LIST-RECORD TO
+                           WS-BATCH-CURRENT-FILE
+                       ADD 1 TO WS-BATCH-FILE-COUNT
+                       PERFORM BATCH-RUN-ONE-FILE-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           PERFORM BATCH-RUN-WRITE-SUMMARY-PROCEDURE
+
+           CLOSE BATCH-FILE-LIST
+           CLOSE BATCH-REPORT-FILE.
+
+      * lexes the one file WS-BATCH-CURRENT-FILE now names, tags it
+      * with a BATCHnnn job id (nnn being this file's position in the
+      * list) so LEXAUDIT/LEXEXCPT/the report section below all trace
+      * back to the same run, and rolls its totals into the run-wide
+      * counters.
+       BATCH-RUN-ONE-FILE-PROCEDURE.
+           MOVE WS-BATCH-FILE-COUNT TO WS-BATCH-JOB-ID-SEQ
+           MOVE SPACES TO WS-BATCH-JOB-ID-FULL
+           STRING "BATCH" WS-BATCH-JOB-ID-SEQ
+               DELIMITED BY SIZE INTO WS-BATCH-JOB-ID-FULL
+
+           MOVE WS-BATCH-JOB-ID-FULL TO WS-LEXER-JOB-ID
+           MOVE WS-BATCH-CURRENT-FILE TO WS-LEXER-SOURCE-FILE-NAME
+
+      * first file in the list truncates LEXEXCPT same as any other
+      * single-file job would; every file after it extends the same
+      * LEXEXCPT instead of wiping out the prior file's detail lines,
+      * so the roll-up summary's illegal/bracket counts always have
+      * matching detail behind them, not just the last file's.
+           IF WS-BATCH-FILE-COUNT = 1
+               SET WS-LEXER-EXCEPTIONS-MODE-TRUNCATE TO TRUE
+           ELSE
+               SET WS-LEXER-EXCEPTIONS-MODE-EXTEND TO TRUE
+           END-IF
+
+           PERFORM LEXER-READ-SOURCE-PROCEDURE
+           PERFORM LEXER-PARSE-PROCEDURE
+
+           ADD LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT TO
+               WS-BATCH-TOTAL-TOKEN-COUNT
+           ADD WS-LEXER-ILLEGAL-COUNT TO WS-BATCH-TOTAL-ILLEGAL-COUNT
+           ADD WS-LEXER-BRACKET-MISMATCH-COUNT TO
+               WS-BATCH-TOTAL-BRACKET-COUNT
+
+           PERFORM BATCH-RUN-WRITE-FILE-SECTION-PROCEDURE.
+
+      * writes this file's header line (job id/source/run date/
+      * illegal count) followed by one POS/TYPE/LITERAL/SOURCE line
+      * per token it lexed. LEXEXCPT's own record-level detail for
+      * this file is accumulated separately -- see the TRUNCATE/
+      * EXTEND switch in BATCH-RUN-ONE-FILE-PROCEDURE above -- so an
+      * operator following LEXBATCH.jcl's "CHECK LEXEXCPT FOR DETAIL"
+      * instruction after a consolidated run finds every file's
+      * illegal-character/bracket-mismatch detail still there, not
+      * just the last file's.
+       BATCH-RUN-WRITE-FILE-SECTION-PROCEDURE.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING "=== JOB " LEXER-INPUT-HEADER-JOB-ID
+               " SOURCE " LEXER-INPUT-HEADER-SOURCE-FILE
+               " RUN " LEXER-INPUT-HEADER-RUN-DATE
+               " ILLEGAL=" WS-LEXER-ILLEGAL-COUNT
+               " BRACKETS=" WS-LEXER-BRACKET-MISMATCH-COUNT " ==="
+               DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+
+           PERFORM VARYING WS-BATCH-REPORT-TOKEN-IDX FROM 1 BY 1 UNTIL
+               WS-BATCH-REPORT-TOKEN-IDX >
+               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-BATCH-REPORT-TOKEN-IDX) TO
+                   WS-TOKEN-TYPE-NAME-INPUT
+               PERFORM TOKEN-TYPE-NAME-PROCEDURE
+
+               MOVE WS-BATCH-REPORT-TOKEN-IDX TO
+                   WS-BATCH-REPORT-LINE-POS
+               MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO
+                   WS-BATCH-REPORT-LINE-TYPE
+               MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                   (WS-BATCH-REPORT-TOKEN-IDX) TO
+                   WS-BATCH-REPORT-LINE-LITERAL
+               MOVE LEXER-OUTPUT-TOKEN-SOURCE-LIST
+                   (WS-BATCH-REPORT-TOKEN-IDX) TO
+                   WS-BATCH-REPORT-LINE-SOURCE
+
+               MOVE SPACES TO BATCH-REPORT-RECORD
+               MOVE WS-BATCH-REPORT-LINE TO BATCH-REPORT-RECORD
+               WRITE BATCH-REPORT-RECORD
+           END-PERFORM.
+
+      * final roll-up line once every file in BATCHLST has been
+      * lexed -- the one-run-summed totals a nightly batch review
+      * actually wants instead of combing through each file's section.
+       BATCH-RUN-WRITE-SUMMARY-PROCEDURE.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING "=== BATCH SUMMARY: " WS-BATCH-FILE-COUNT " FILES, "
+               WS-BATCH-TOTAL-TOKEN-COUNT " TOKENS, "
+               WS-BATCH-TOTAL-ILLEGAL-COUNT " ILLEGAL, "
+               WS-BATCH-TOTAL-BRACKET-COUNT " BRACKET ERRORS ==="
+               DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
