@@ -0,0 +1,17 @@
+      * looks up WS-LEXER-KEYWORD-INPUT in WS-LEXER-KEYWORD-TABLE and
+      * returns the matching TOKEN-TYPE-xxx code in WS-LEXER-KEYWORD-
+      * OUTPUT, or TOKEN-TYPE-IDENT when the identifier is not a
+      * reserved word.
+       LEXER-LOOKUP-KEYWORD-PROCEDURE.
+           MOVE TOKEN-TYPE-IDENT TO WS-LEXER-KEYWORD-OUTPUT
+
+           PERFORM VARYING WS-LEXER-KEYWORD-IDX FROM 1 BY 1 UNTIL
+               WS-LEXER-KEYWORD-IDX > WS-LEXER-KEYWORD-COUNT
+
+               IF WS-LEXER-KEYWORD-INPUT =
+                   WS-LEXER-KEYWORD-TEXT (WS-LEXER-KEYWORD-IDX)
+                   MOVE WS-LEXER-KEYWORD-TYPE (WS-LEXER-KEYWORD-IDX) TO
+                       WS-LEXER-KEYWORD-OUTPUT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
