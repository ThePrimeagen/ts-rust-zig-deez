@@ -0,0 +1,56 @@
+      * BATCH-RUN-PROGRAM is the nightly consolidated run: BATCHLST
+      * names one rule-script source file per line, and this program
+      * lexes every one of them in turn -- reusing LEXER-READ-SOURCE-
+      * PROCEDURE and LEXER-PARSE-PROCEDURE exactly as a single-file
+      * job would -- and rolls every file's tokens and illegal count
+      * into one BATCHRPT report instead of a report per submission.
+      * LEXER-SOURCE-FILE is ASSIGN TO DYNAMIC so WS-BATCH-CURRENT-
+      * FILE can be repointed at the next file in the list between
+      * iterations without a SELECT per file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-RUN-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO DYNAMIC
+               WS-BATCH-CURRENT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+           SELECT BATCH-FILE-LIST ASSIGN TO "BATCHLST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+       COPY "batch-run-file.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+       COPY "batch-run-data.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM BATCH-RUN-DRIVE-PROCEDURE.
+
+           IF WS-BATCH-TOTAL-ILLEGAL-COUNT > 0
+               OR WS-BATCH-TOTAL-BRACKET-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       COPY "batch-run-proc.cpy".
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
