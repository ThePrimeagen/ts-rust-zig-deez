@@ -0,0 +1,66 @@
+      * maps WS-TOKEN-TYPE-NAME-INPUT (a TOKEN-TYPE-CONSTS code) to
+      * WS-TOKEN-TYPE-NAME-OUTPUT. keep this in step with
+      * token-data.cpy whenever a new TOKEN-TYPE-xxx code is added.
+       TOKEN-TYPE-NAME-PROCEDURE.
+           EVALUATE WS-TOKEN-TYPE-NAME-INPUT
+               WHEN TOKEN-TYPE-ILLEGAL
+                   MOVE "ILLEGAL" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-EOF
+                   MOVE "EOF" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-IDENT
+                   MOVE "IDENT" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-INT
+                   MOVE "INT" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-ASSIGN
+                   MOVE "ASSIGN" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-PLUS
+                   MOVE "PLUS" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-COMMA
+                   MOVE "COMMA" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-SEMICOLON
+                   MOVE "SEMICOLON" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-LPAREN
+                   MOVE "LPAREN" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-RPAREN
+                   MOVE "RPAREN" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-LSQUIRLY
+                   MOVE "LSQUIRLY" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-RSQUIRLY
+                   MOVE "RSQUIRLY" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-FUNCTION
+                   MOVE "FUNCTION" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-LET
+                   MOVE "LET" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-MINUS
+                   MOVE "MINUS" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-BANG
+                   MOVE "BANG" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-ASTERISK
+                   MOVE "ASTERISK" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-SLASH
+                   MOVE "SLASH" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-LT
+                   MOVE "LT" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-GT
+                   MOVE "GT" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-EQ
+                   MOVE "EQ" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-NOT-EQ
+                   MOVE "NOT_EQ" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-DECIMAL
+                   MOVE "DECIMAL" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-STRING
+                   MOVE "STRING" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-TRUE
+                   MOVE "TRUE" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-FALSE
+                   MOVE "FALSE" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-IF
+                   MOVE "IF" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-ELSE
+                   MOVE "ELSE" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN TOKEN-TYPE-RETURN
+                   MOVE "RETURN" TO WS-TOKEN-TYPE-NAME-OUTPUT
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-TOKEN-TYPE-NAME-OUTPUT
+           END-EVALUATE.
