@@ -1,16 +1,49 @@
+      * kept in step with enum-id MonkeyCompiler.lib.TokenType in
+      * Token.cbl -- the same source text should lex to the same code
+      * regardless of which implementation is reading it.
        01 TOKEN-TYPE-CONSTS.
            05 TOKEN-TYPE-ILLEGAL    PIC 99 VALUE  0.
            05 TOKEN-TYPE-EOF        PIC 99 VALUE  1.
 
-      * currently multi-character tokens are not parsed
            05 TOKEN-TYPE-IDENT      PIC 99 VALUE  2.
            05 TOKEN-TYPE-INT        PIC 99 VALUE  3.
 
-           05 TOKEN-TYPE-ASSIGN     PIC 99 VALUE  4.
-           05 TOKEN-TYPE-PLUS       PIC 99 VALUE  5.
-           05 TOKEN-TYPE-COMMA      PIC 99 VALUE  6.
-           05 TOKEN-TYPE-SEMICOLON  PIC 99 VALUE  7.
-           05 TOKEN-TYPE-LPAREN     PIC 99 VALUE  8.
-           05 TOKEN-TYPE-RPAREN     PIC 99 VALUE  9.
-           05 TOKEN-TYPE-LSQUIRLY   PIC 99 VALUE 10.
-           05 TOKEN-TYPE-RSQUIRLY   PIC 99 VALUE 11.
+      * Lexer::read-num on the Micro Focus side emits this for a
+      * fractional or signed numeric literal (see read-num in
+      * Lexer.cbl); LEXER-SCAN-INT-PROCEDURE does not produce it yet,
+      * so RECONCILE-PROGRAM will flag a decimal/negative literal as a
+      * count/type mismatch between the two runs until the GnuCOBOL
+      * side gains the same capability. Slotted in right after
+      * TOKEN-TYPE-INT, same ordinal position as #DECIMAL in
+      * enum-id MonkeyCompiler.lib.TokenType, so every code from here
+      * on stays numbered identically between the two enumerations.
+           05 TOKEN-TYPE-DECIMAL    PIC 99 VALUE  4.
+
+           05 TOKEN-TYPE-ASSIGN     PIC 99 VALUE  5.
+           05 TOKEN-TYPE-PLUS       PIC 99 VALUE  6.
+           05 TOKEN-TYPE-COMMA      PIC 99 VALUE  7.
+           05 TOKEN-TYPE-SEMICOLON  PIC 99 VALUE  8.
+           05 TOKEN-TYPE-LPAREN     PIC 99 VALUE  9.
+           05 TOKEN-TYPE-RPAREN     PIC 99 VALUE 10.
+           05 TOKEN-TYPE-LSQUIRLY   PIC 99 VALUE 11.
+           05 TOKEN-TYPE-RSQUIRLY   PIC 99 VALUE 12.
+
+           05 TOKEN-TYPE-FUNCTION   PIC 99 VALUE 13.
+           05 TOKEN-TYPE-LET        PIC 99 VALUE 14.
+
+           05 TOKEN-TYPE-MINUS      PIC 99 VALUE 15.
+           05 TOKEN-TYPE-BANG       PIC 99 VALUE 16.
+           05 TOKEN-TYPE-ASTERISK   PIC 99 VALUE 17.
+           05 TOKEN-TYPE-SLASH      PIC 99 VALUE 18.
+           05 TOKEN-TYPE-LT         PIC 99 VALUE 19.
+           05 TOKEN-TYPE-GT         PIC 99 VALUE 20.
+           05 TOKEN-TYPE-EQ         PIC 99 VALUE 21.
+           05 TOKEN-TYPE-NOT-EQ     PIC 99 VALUE 22.
+
+           05 TOKEN-TYPE-STRING     PIC 99 VALUE 23.
+
+           05 TOKEN-TYPE-TRUE       PIC 99 VALUE 24.
+           05 TOKEN-TYPE-FALSE      PIC 99 VALUE 25.
+           05 TOKEN-TYPE-IF         PIC 99 VALUE 26.
+           05 TOKEN-TYPE-ELSE       PIC 99 VALUE 27.
+           05 TOKEN-TYPE-RETURN     PIC 99 VALUE 28.
