@@ -0,0 +1,134 @@
+      * TOKEN-CSV-PROGRAM lexes LEXERSRC and writes TOKNCSV, a plain
+      * CSV of position/token-type-name/literal for every entry in
+      * LEXER-OUTPUT-TOKEN-TYPE-LIST -- token-data.cpy is the only
+      * place that knows "4" means TOKEN-TYPE-ASSIGN, so a business
+      * analyst handed that table's bare PIC 99 codes is just looking
+      * at meaningless numbers. This opens directly in a spreadsheet
+      * instead.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKEN-CSV-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOKEN-CSV-FILE ASSIGN TO "TOKNCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+
+       FD TOKEN-CSV-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 TOKEN-CSV-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+
+      * literal is wrapped in double quotes on the way out -- none of
+      * TOKEN-TYPE-CONSTS' literals can embed a comma or a quote
+      * today, but quoting costs nothing and is what a spreadsheet
+      * expects of a text column regardless.
+       01 WS-CSV-LINE-POS     PIC 9(5).
+       01 WS-CSV-LINE-TYPE    PIC X(12).
+       01 WS-CSV-LINE-LITERAL PIC X(64).
+
+       01 WS-CSV-TOKEN-IDX PIC 9(5).
+
+      * a STRING ... DELIMITED BY SPACE on WS-CSV-LINE-LITERAL would
+      * truncate at the first embedded space -- a STRING token like
+      * "hello world" legitimately contains one. WS-CSV-LITERAL-LEN is
+      * the actual (trimmed) length found by scanning backward for the
+      * last non-blank character, the same technique LEXER-FIND-LINE-
+      * LENGTH-PROCEDURE uses, so the literal can be STRINGed
+      * DELIMITED BY SIZE against its real length instead.
+       01 WS-CSV-LITERAL-LEN PIC 9(5).
+       01 WS-CSV-SCAN-IDX    PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "TOKNCSV " TO WS-LEXER-JOB-ID
+           MOVE "LEXERSRC"  TO WS-LEXER-SOURCE-FILE-NAME
+           PERFORM LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-PARSE-PROCEDURE.
+           PERFORM TOKEN-CSV-WRITE-PROCEDURE.
+
+      * a nonzero return code tells the job scheduler to check
+      * LEXEXCPT before letting anything downstream consume TOKNCSV.
+           IF WS-LEXER-ILLEGAL-COUNT > 0
+               OR WS-LEXER-BRACKET-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       TOKEN-CSV-WRITE-PROCEDURE.
+           OPEN OUTPUT TOKEN-CSV-FILE
+
+           MOVE SPACES TO TOKEN-CSV-RECORD
+           MOVE "POS,TYPE,LITERAL" TO TOKEN-CSV-RECORD
+           WRITE TOKEN-CSV-RECORD
+
+           PERFORM VARYING WS-CSV-TOKEN-IDX FROM 1 BY 1 UNTIL
+               WS-CSV-TOKEN-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-CSV-TOKEN-IDX) TO WS-TOKEN-TYPE-NAME-INPUT
+               PERFORM TOKEN-TYPE-NAME-PROCEDURE
+
+               MOVE WS-CSV-TOKEN-IDX TO WS-CSV-LINE-POS
+               MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO WS-CSV-LINE-TYPE
+               MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                   (WS-CSV-TOKEN-IDX) TO WS-CSV-LINE-LITERAL
+
+               MOVE 0 TO WS-CSV-LITERAL-LEN
+               PERFORM VARYING WS-CSV-SCAN-IDX
+                   FROM LENGTH OF WS-CSV-LINE-LITERAL BY -1
+                   UNTIL WS-CSV-SCAN-IDX < 1
+
+                   IF WS-CSV-LINE-LITERAL (WS-CSV-SCAN-IDX:1)
+                       NOT = SPACE
+                       MOVE WS-CSV-SCAN-IDX TO WS-CSV-LITERAL-LEN
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               MOVE SPACES TO TOKEN-CSV-RECORD
+               IF WS-CSV-LITERAL-LEN > 0
+                   STRING WS-CSV-LINE-POS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-CSV-LINE-TYPE DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       """" DELIMITED BY SIZE
+                       WS-CSV-LINE-LITERAL (1:WS-CSV-LITERAL-LEN)
+                       DELIMITED BY SIZE
+                       """" DELIMITED BY SIZE
+                       INTO TOKEN-CSV-RECORD
+               ELSE
+                   STRING WS-CSV-LINE-POS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-CSV-LINE-TYPE DELIMITED BY SPACE
+                       "," DELIMITED BY SIZE
+                       """" DELIMITED BY SIZE
+                       """" DELIMITED BY SIZE
+                       INTO TOKEN-CSV-RECORD
+               END-IF
+               WRITE TOKEN-CSV-RECORD
+           END-PERFORM
+
+           CLOSE TOKEN-CSV-FILE.
+
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
