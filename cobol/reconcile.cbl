@@ -0,0 +1,124 @@
+      * RECONCILE-PROGRAM lexes LEXERSRC with the GnuCOBOL
+      * LEXER-PARSE-PROCEDURE and compares the resulting token-type
+      * sequence, position by position, against the token-type codes
+      * read from MFTOKENS -- the companion Micro Focus Lexer's run
+      * against that same source file. TOKEN-TYPE-CONSTS and
+      * MonkeyCompiler.lib.TokenType are kept numbered identically
+      * (see token-data.cpy) precisely so the two code streams are
+      * directly comparable here without any translation step. Any
+      * disagreement, including the two runs producing a different
+      * number of tokens, is written to RECONDIFF so drift between
+      * the two implementations is caught in batch, not production.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+           SELECT MF-TOKENS-FILE ASSIGN TO "MFTOKENS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCILE-DIFF-FILE ASSIGN TO "RECONDIFF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+       COPY "reconcile-file.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+       COPY "reconcile-data.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "RECONCIL" TO WS-LEXER-JOB-ID
+           MOVE "LEXERSRC" TO WS-LEXER-SOURCE-FILE-NAME
+           PERFORM LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-PARSE-PROCEDURE.
+           PERFORM RECONCILE-READ-MF-TOKENS-PROCEDURE.
+           PERFORM RECONCILE-COMPARE-PROCEDURE.
+
+           IF WS-RECONCILE-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       RECONCILE-READ-MF-TOKENS-PROCEDURE.
+           OPEN INPUT MF-TOKENS-FILE
+
+           READ MF-TOKENS-FILE
+               AT END SET WS-RECONCILE-MF-EOF-ON TO TRUE
+           END-READ
+
+           PERFORM UNTIL WS-RECONCILE-MF-EOF-ON
+               ADD 1 TO WS-RECONCILE-MF-COUNT
+               MOVE MF-TOKENS-RECORD TO
+                   WS-RECONCILE-MF-TYPE-LIST (WS-RECONCILE-MF-COUNT)
+
+               READ MF-TOKENS-FILE
+                   AT END SET WS-RECONCILE-MF-EOF-ON TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE MF-TOKENS-FILE.
+
+       RECONCILE-COMPARE-PROCEDURE.
+           OPEN OUTPUT RECONCILE-DIFF-FILE
+
+           IF LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT NOT =
+               WS-RECONCILE-MF-COUNT
+               ADD 1 TO WS-RECONCILE-MISMATCH-COUNT
+               MOVE SPACES TO RECONCILE-DIFF-RECORD
+               STRING "TOKEN COUNT MISMATCH -- GNUCOBOL="
+                   LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+                   " MF=" WS-RECONCILE-MF-COUNT
+                   DELIMITED BY SIZE INTO RECONCILE-DIFF-RECORD
+               WRITE RECONCILE-DIFF-RECORD
+           END-IF
+
+           PERFORM VARYING WS-RECONCILE-IDX FROM 1 BY 1 UNTIL
+               WS-RECONCILE-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+               OR WS-RECONCILE-IDX > WS-RECONCILE-MF-COUNT
+
+               IF LEXER-OUTPUT-TOKEN-TYPE-LIST (WS-RECONCILE-IDX) NOT =
+                   WS-RECONCILE-MF-TYPE-LIST (WS-RECONCILE-IDX)
+
+                   ADD 1 TO WS-RECONCILE-MISMATCH-COUNT
+
+                   MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST (WS-RECONCILE-IDX)
+                       TO WS-TOKEN-TYPE-NAME-INPUT
+                   PERFORM TOKEN-TYPE-NAME-PROCEDURE
+                   MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO
+                       WS-RECONCILE-DIFF-GNU-TYPE
+
+                   MOVE WS-RECONCILE-MF-TYPE-LIST (WS-RECONCILE-IDX)
+                       TO WS-TOKEN-TYPE-NAME-INPUT
+                   PERFORM TOKEN-TYPE-NAME-PROCEDURE
+                   MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO
+                       WS-RECONCILE-DIFF-MF-TYPE
+
+                   MOVE WS-RECONCILE-IDX TO WS-RECONCILE-DIFF-POS
+
+                   MOVE SPACES TO RECONCILE-DIFF-RECORD
+                   MOVE WS-RECONCILE-DIFF-LINE TO RECONCILE-DIFF-RECORD
+                   WRITE RECONCILE-DIFF-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE RECONCILE-DIFF-FILE.
+
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
