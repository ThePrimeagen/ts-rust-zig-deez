@@ -0,0 +1,32 @@
+//RECONBAT JOB (ACCTNO),'LEXER RECONCILIATION RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RECONCILES THE GNUCOBOL LEXER AGAINST THE COMPANION MICRO     *
+//* FOCUS LEXER RUN FOR THE SAME SOURCE FILE.  CHAIN THIS AFTER   *
+//* THE MICRO FOCUS JOB THAT PRODUCES MFTOKENS BELOW (ONE         *
+//* TOKEN-TYPE CODE PER RECORD, SAME NUMBERING AS TOKEN-TYPE-      *
+//* CONSTS) FOR THE IDENTICAL LEXERSRC DATASET.  STEP RECON01     *
+//* SETS RETURN-CODE 4 WHEN ANY TOKEN DISAGREES OR THE TWO RUNS    *
+//* PRODUCED A DIFFERENT TOKEN COUNT -- CHECK RECONDIFF BEFORE     *
+//* TRUSTING EITHER LEXER'S OUTPUT FOR THIS SOURCE FILE.           *
+//*--------------------------------------------------------------*
+//RECON01  EXEC PGM=RECONCILE-PROGRAM
+//LEXERSRC DD   DSN=PROD.RULES.SCRIPT,DISP=SHR
+//MFTOKENS DD   DSN=PROD.RULES.MFTOKENS,DISP=SHR
+//RECONDIFF DD  DSN=PROD.RULES.RECONDIFF,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LEXEXCPT DD   DSN=PROD.RULES.LEXEXCPT2,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//LEXCKPT  DD   DSN=PROD.RULES.LEXCKPT2,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* DOWNSTREAM JOBS SHOULD CODE COND=(4,LT,RECON01) (OR EQUIVALENT)
+//* ON THEIR OWN EXEC STATEMENTS SO A RUN WITH A RECONCILIATION
+//* MISMATCH DOES NOT FLOW INTO ANYTHING THAT TRUSTS EITHER LEXER.
