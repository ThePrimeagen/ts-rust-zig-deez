@@ -0,0 +1,43 @@
+      * record layout for the LEXER-CHECKPOINT-FILE that LEXER-PARSE-
+      * PROCEDURE rewrites every WS-LEXER-CHECKPOINT-INTERVAL lines,
+      * and reads back on the next run to resume mid-file instead of
+      * re-lexing everything already lexed. the file holds one HEADER
+      * record (the line index just finished, and how many tokens are
+      * in LEXER-OUTPUT so far) followed by that many TOKEN records --
+      * one per already-lexed LEXER-OUTPUT slot -- so a restart can
+      * both skip ahead to the right line AND rebuild LEXER-OUTPUT
+      * slots 1 through the checkpointed count with the tokens a prior
+      * run actually found, instead of leaving them uninitialized.
+       FD LEXER-CHECKPOINT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01 LEXER-CHECKPOINT-RECORD.
+           05 LEXER-CHECKPOINT-REC-TYPE PIC X(01).
+               88 LEXER-CHECKPOINT-REC-IS-HEADER VALUE "H".
+               88 LEXER-CHECKPOINT-REC-IS-TOKEN  VALUE "T".
+           05 LEXER-CHECKPOINT-BODY    PIC X(99).
+
+      * LEXER-CHECKPOINT-JOB-ID/-SOURCE-FILE identify which run this
+      * checkpoint belongs to -- every GnuCOBOL entry point SELECTs
+      * LEXER-CHECKPOINT-FILE off the same "LEXCKPT" literal, so
+      * without this a stale checkpoint left behind by an unrelated
+      * prior run (different job, different source file) would be
+      * silently trusted and replayed into a run it has nothing to do
+      * with. LEXER-CHECKPOINT-READ-PROCEDURE compares these against
+      * WS-LEXER-JOB-ID/WS-LEXER-SOURCE-FILE-NAME before resuming.
+           05 LEXER-CHECKPOINT-HEADER-BODY REDEFINES
+               LEXER-CHECKPOINT-BODY.
+               10 LEXER-CHECKPOINT-LINE-IDX     PIC 9(05).
+               10 LEXER-CHECKPOINT-OUTPUT-COUNT PIC 9(05).
+               10 LEXER-CHECKPOINT-JOB-ID       PIC X(08).
+               10 LEXER-CHECKPOINT-SOURCE-FILE  PIC X(20).
+               10 FILLER                        PIC X(61).
+
+           05 LEXER-CHECKPOINT-TOKEN-BODY REDEFINES
+               LEXER-CHECKPOINT-BODY.
+               10 LEXER-CHECKPOINT-TOKEN-TYPE    PIC 99.
+               10 LEXER-CHECKPOINT-TOKEN-LITERAL PIC X(64).
+               10 LEXER-CHECKPOINT-TOKEN-LINE    PIC 9(05).
+               10 LEXER-CHECKPOINT-TOKEN-COL     PIC 9(05).
+               10 LEXER-CHECKPOINT-TOKEN-SOURCE  PIC X(20).
+               10 FILLER                         PIC X(03).
