@@ -1,22 +1,217 @@
        COPY "token-data.cpy".
+       COPY "lexer-keyword-data.cpy".
+
+      * LENGTH OF an OCCURS item gives the size of one occurrence
+      * (256), not the table's line count (1024) -- this constant is
+      * the actual line-count limit LEXER-VALIDATE-PROCEDURE and the
+      * read/parse loops below check against.
+       01 LEXER-INPUT-LINES-MAX PIC 9(5) VALUE 1024.
+
+      * identifies which batch job, run, and source file this run's
+      * LEXER-INPUT/LEXER-OUTPUT belong to, so a run that shows up in
+      * LEXAUDIT or LEXEXCPT is traceable back to its originating
+      * batch job without correlating timestamps by hand.
+      * WS-LEXER-JOB-ID/WS-LEXER-SOURCE-FILE-NAME are set by the
+      * calling program before PERFORM LEXER-INIT-PROCEDURE -- the
+      * same "caller sets a parameter, then PERFORMs" convention
+      * LEXER-AUDIT-WRITE-PROCEDURE already uses for
+      * WS-LEXER-AUDIT-SOURCE-ID -- and LEXER-INIT-PROCEDURE stamps
+      * the run date into LEXER-INPUT-HEADER-RUN-DATE itself.
+       01 LEXER-INPUT-HEADER.
+           05 LEXER-INPUT-HEADER-JOB-ID      PIC X(8).
+           05 LEXER-INPUT-HEADER-RUN-DATE    PIC X(10).
+           05 LEXER-INPUT-HEADER-SOURCE-FILE PIC X(20).
+
+       01 WS-LEXER-JOB-ID           PIC X(8)  VALUE SPACES.
+       01 WS-LEXER-SOURCE-FILE-NAME PIC X(20) VALUE SPACES.
+
+       01 WS-LEXER-INIT-DATE.
+           05 WS-LEXER-INIT-DATE-YYYY PIC 9(4).
+           05 WS-LEXER-INIT-DATE-MM   PIC 99.
+           05 WS-LEXER-INIT-DATE-DD   PIC 99.
 
        01 LEXER-INPUT.
-      * yes, that means line can be only 256 chars long and yes,
       * there can only be 1024 lines and yes, this is preallocated
-      * (i think; i have no idea how this language works)
-           05 LEXER-INPUT-LINES PIC X(256) OCCURS 1024 TIMES.
+      * (i think; i have no idea how this language works). a single
+      * logical line can run up to 1024 characters (four physical
+      * 256-char source records) by ending each physical record that
+      * needs a successor with the continuation marker -- see
+      * WS-LEXER-CONT-MARKER and LEXER-APPEND-SOURCE-RECORD-PROCEDURE
+      * in lexer-proc.cpy.
+           05 LEXER-INPUT-LINES PIC X(1024) OCCURS 1024 TIMES.
 
       * i should probably print this and test stdout instead of this
       * nonsense, but oh well
        01 LEXER-OUTPUT.
       * this is insane, how do you even program without heap
            05 LEXER-OUTPUT-TOKEN-TYPE-LIST PIC 99 OCCURS 65536 TIMES.
+      * the actual text that produced the token -- "five", "523",
+      * "=", etc. lines up 1-for-1 with LEXER-OUTPUT-TOKEN-TYPE-LIST.
+           05 LEXER-OUTPUT-TOKEN-LITERAL-LIST PIC X(64)
+               OCCURS 65536 TIMES VALUE SPACES.
+      * where the token started -- 1-based source line and column,
+      * so a failure report can say "line 7, column 14" instead of
+      * just a raw index into this table.
+           05 LEXER-OUTPUT-TOKEN-LINE-LIST PIC 9(5)
+               OCCURS 65536 TIMES VALUE 0.
+           05 LEXER-OUTPUT-TOKEN-COL-LIST PIC 9(5)
+               OCCURS 65536 TIMES VALUE 0.
+      * which LEXER-INPUT-HEADER-SOURCE-FILE this token came from --
+      * stamped alongside line/column so a consolidated multi-file
+      * batch run (BATCH-RUN-PROGRAM) can say which business unit's
+      * file an ILLEGAL token or any other entry came from without
+      * re-running the job file-by-file to isolate it.
+           05 LEXER-OUTPUT-TOKEN-SOURCE-LIST PIC X(20)
+               OCCURS 65536 TIMES VALUE SPACES.
            05 LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT PIC 9(5) VALUE 0.
 
       * i saw 'WS' prefix somewhere on the internet and i think it's
       * supposed to indicate "local" variables. still need to make names
       * unique tho.
        01 WS-LEXER-LINE-IDX  PIC 9999 VALUE 0.
-       01 WS-LEXER-LINE      PIC X(256).
+       01 WS-LEXER-LINE      PIC X(1024).
        01 WS-LEXER-CH-IDX    PIC 9999 VALUE 0.
        01 WS-LEXER-CH        PIC X.
+
+      * used to scan ahead for multi-character tokens (idents, ints)
+      * without losing our place in the outer WS-LEXER-CH-IDX loop
+       01 WS-LEXER-SCAN-IDX  PIC 9999 VALUE 0.
+
+      * position of the closing quote found by LEXER-SCAN-STRING-
+      * PROCEDURE, or 0 if the string literal runs off the end of the
+      * line unterminated.
+       01 WS-LEXER-STRING-END-IDX PIC 9999 VALUE 0.
+
+      * LEXER-PARSE-PROCEDURE used to always run WS-LEXER-LINE-IDX out
+      * to LEXER-INPUT-LINES-MAX (1024) and WS-LEXER-CH-IDX out to
+      * LENGTH OF WS-LEXER-LINE (256) no matter how short the actual
+      * script was -- a five-line rule script still cost over 250,000
+      * character comparisons against trailing spaces. These hold the
+      * real bounds, found by scanning backward from the table/line
+      * end for the last non-blank line/character, so the parse loops
+      * below can stop at actual content instead of padding out to
+      * the maximum every run.
+       01 WS-LEXER-REAL-LINE-COUNT PIC 9(5) VALUE 0.
+       01 WS-LEXER-LINE-LEN        PIC 9(4) VALUE 0.
+       01 WS-LEXER-LASTCH-IDX      PIC 9(4) VALUE 0.
+
+      * used by LEXER-READ-SOURCE-PROCEDURE when pulling
+      * LEXER-INPUT-LINES off of LEXER-SOURCE-FILE instead of having
+      * a caller poke literals into the table by hand.
+       01 WS-LEXER-EOF-SWITCH PIC X VALUE "N".
+           88 WS-LEXER-EOF-SWITCH-ON  VALUE "Y".
+           88 WS-LEXER-EOF-SWITCH-OFF VALUE "N".
+       01 WS-LEXER-SCAN-CH   PIC X.
+           88 WS-LEXER-SCAN-CH-IS-LETTER VALUES "A" THRU "Z"
+               "a" THRU "z".
+           88 WS-LEXER-SCAN-CH-IS-DIGIT VALUES "0" THRU "9".
+           88 WS-LEXER-SCAN-CH-IS-UNDERSCORE VALUE "_".
+      * WS-LEXER-CH-IDX/WS-LEXER-LINE is PIC X, one byte at a time,
+      * with no real codepage/DBCS decoding behind it -- there's no
+      * way to tell a Shift-JIS lead byte from a trail byte here. The
+      * pragmatic fix is the one single-byte host code pages have
+      * always used: any byte with the high order bit set (X"80"
+      * thru X"FF") is accepted as an identifier-continuation byte
+      * instead of being flagged ILLEGAL, so a run of DBCS bytes
+      * making up an APAC-desk identifier passes through as one
+      * token instead of a pile of one-byte exceptions. Comments
+      * ("//" to end of line) already pass any byte through
+      * untouched, so they need no change here.
+           88 WS-LEXER-SCAN-CH-IS-DBCS-BYTE VALUES X"80" THRU X"FF".
+
+      * set by LEXER-SCAN-INT-PROCEDURE when a single embedded "."
+      * followed by another digit extends an INT scan into a DECIMAL
+      * one -- see the comment there.
+       01 WS-LEXER-SCAN-DOT-SWITCH PIC X VALUE "N".
+           88 WS-LEXER-SCAN-DOT-SWITCH-ON  VALUE "Y".
+           88 WS-LEXER-SCAN-DOT-SWITCH-OFF VALUE "N".
+
+      * used by LEXER-WRITE-EXCEPTION-PROCEDURE to format one line of
+      * LEXER-EXCEPTIONS-FILE for an ILLEGAL token.
+       01 WS-LEXER-EXCEPTION-CHAR    PIC X.
+       01 WS-LEXER-EXCEPTION-LINE-NO PIC Z(4)9.
+       01 WS-LEXER-EXCEPTION-COL-NO  PIC Z(4)9.
+
+      * total ILLEGAL tokens found by the run just completed -- lets
+      * a caller (e.g. TOKEN-REPORT-PROGRAM) set a meaningful
+      * RETURN-CODE instead of always reporting a clean zero.
+       01 WS-LEXER-ILLEGAL-COUNT PIC 9(5) VALUE 0.
+
+      * controls what LEXER-WRITE-EXCEPTION-RECORD does with an
+      * ILLEGAL token once it's logged it -- set by the calling
+      * program before PERFORM LEXER-INIT-PROCEDURE, same convention
+      * as WS-LEXER-JOB-ID/WS-LEXER-SOURCE-FILE-NAME above. LENIENT
+      * (the default) keeps going so a hand-edited experimental
+      * script shows every problem in one pass; STRICT abends the
+      * run on the first ILLEGAL character so a malformed production
+      * pricing rule can't slip through silently.
+       01 WS-LEXER-ILLEGAL-MODE PIC X VALUE "L".
+           88 WS-LEXER-ILLEGAL-MODE-LENIENT VALUE "L".
+           88 WS-LEXER-ILLEGAL-MODE-STRICT  VALUE "S".
+
+      * controls how LEXER-PARSE-PROCEDURE opens LEXEXCPT -- same
+      * caller-sets-a-switch-before-PERFORM convention as
+      * WS-LEXER-ILLEGAL-MODE above. TRUNCATE (the default) is the
+      * existing single-file-job behavior, a fresh LEXEXCPT every
+      * run; EXTEND is for BATCH-RUN-PROGRAM's consolidated multi-
+      * file run, where each file's LEXER-PARSE-PROCEDURE call needs
+      * to add onto the same LEXEXCPT instead of each later file
+      * truncating away the detail an earlier file in the list wrote.
+       01 WS-LEXER-EXCEPTIONS-OPEN-MODE PIC X VALUE "O".
+           88 WS-LEXER-EXCEPTIONS-MODE-TRUNCATE VALUE "O".
+           88 WS-LEXER-EXCEPTIONS-MODE-EXTEND   VALUE "E".
+
+      * used by LEXER-VALIDATE-BRACKETS-PROCEDURE to total up every
+      * LPAREN/RPAREN and LSQUIRLY/RSQUIRLY in the finished
+      * LEXER-OUTPUT-TOKEN-TYPE-LIST. an unequal open/close total for
+      * either pair means the script is structurally broken, so
+      * WS-LEXER-BRACKET-MISMATCH-COUNT gets the same treatment as
+      * WS-LEXER-ILLEGAL-COUNT above -- a caller checks it to decide
+      * whether this run's output is safe to hand off downstream.
+       01 WS-LEXER-LPAREN-COUNT           PIC 9(5) VALUE 0.
+       01 WS-LEXER-RPAREN-COUNT           PIC 9(5) VALUE 0.
+       01 WS-LEXER-LSQUIRLY-COUNT         PIC 9(5) VALUE 0.
+       01 WS-LEXER-RSQUIRLY-COUNT         PIC 9(5) VALUE 0.
+       01 WS-LEXER-BRACKET-IDX            PIC 9(5).
+       01 WS-LEXER-BRACKET-MISMATCH-COUNT PIC 9(5) VALUE 0.
+
+      * checkpoint/restart support -- a checkpoint (header record plus
+      * one token record per already-lexed LEXER-OUTPUT slot) is
+      * rewritten every WS-LEXER-CHECKPOINT-INTERVAL lines so a
+      * LEXER-CHECKPOINT-READ-PROCEDURE in a later run can pick up
+      * where a prior, aborted run left off: WS-LEXER-RESUME-LINE-IDX
+      * is set past the checkpointed line, and LEXER-OUTPUT-TOKEN-
+      * TYPE-LIST/-LITERAL-LIST/-LINE-LIST/-COL-LIST/-SOURCE-LIST
+      * slots 1 through the checkpointed count are rebuilt from the
+      * token records instead of starting empty.
+       01 WS-LEXER-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-LEXER-CHECKPOINT-COUNTER  PIC 9(5) VALUE 0.
+       01 WS-LEXER-RESUME-LINE-IDX     PIC 9(5) VALUE 1.
+       01 WS-LEXER-CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+       01 WS-LEXER-CHECKPOINT-TOKEN-IDX PIC 9(5) VALUE 0.
+
+      * used by LEXER-VALIDATE-PROCEDURE to catch a source file that
+      * would otherwise be silently truncated by the LEXER-INPUT-
+      * LINES cap (1024 characters per logical line, 1024 lines
+      * total).
+       01 WS-LEXER-TOTAL-LINES-READ    PIC 9(5) VALUE 0.
+       01 WS-LEXER-OVERSIZED-LINE-IDX  PIC 9(5) VALUE 0.
+
+      * continuation-line support -- a physical LEXER-SOURCE-RECORD
+      * whose last non-blank character is WS-LEXER-CONT-MARKER is
+      * joined to the next physical record to form one logical line
+      * in LEXER-INPUT-LINES, so a boolean condition chain longer
+      * than 256 characters doesn't have to fit on one physical
+      * source record. LEXER-APPEND-SOURCE-RECORD-PROCEDURE in
+      * lexer-proc.cpy does the joining.
+       01 WS-LEXER-CONT-MARKER PIC X VALUE "\".
+       01 WS-LEXER-CONT-SWITCH PIC X VALUE "N".
+           88 WS-LEXER-CONT-SWITCH-ON  VALUE "Y".
+           88 WS-LEXER-CONT-SWITCH-OFF VALUE "N".
+       01 WS-LEXER-LOGICAL-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 WS-LEXER-LOGICAL-OVERFLOW-ON  VALUE "Y".
+           88 WS-LEXER-LOGICAL-OVERFLOW-OFF VALUE "N".
+       01 WS-LEXER-LOGICAL-LEN     PIC 9(5) VALUE 0.
+       01 WS-LEXER-APPEND-LEN      PIC 9(5) VALUE 0.
+       01 WS-LEXER-SRC-REC-LEN     PIC 999 VALUE 0.
+       01 WS-LEXER-SRC-SCAN-IDX    PIC 999 VALUE 0.
