@@ -0,0 +1,12 @@
+      * record layouts for the nightly consolidated batch run --
+      * BATCH-FILE-LIST is the control file naming one rule-script
+      * file per line (a business unit's worth of scripts for tonight's
+      * window); BATCH-REPORT-FILE is the single rolled-up report
+      * BATCH-RUN-PROGRAM produces covering every one of them.
+       FD BATCH-FILE-LIST
+           RECORD CONTAINS 40 CHARACTERS.
+       01 BATCH-FILE-LIST-RECORD PIC X(40).
+
+       FD BATCH-REPORT-FILE
+           RECORD CONTAINS 130 CHARACTERS.
+       01 BATCH-REPORT-RECORD PIC X(130).
