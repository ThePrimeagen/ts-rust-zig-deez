@@ -0,0 +1,35 @@
+      * working storage for KEYWORD-MAINT-PROGRAM -- a table mirror of
+      * KEYWORD-FILE (see keyword-maint-file.cpy) that the screen
+      * reads into, edits in memory, and rewrites whole on save, plus
+      * the switches and message line the maintenance screen itself
+      * needs.
+       01 WS-KEYMAINT-MAX        PIC 99 VALUE 50.
+       01 WS-KEYMAINT-COUNT      PIC 99 VALUE 0.
+
+       01 WS-KEYMAINT-TABLE.
+           05 WS-KEYMAINT-ENTRY OCCURS 50 TIMES.
+               10 WS-KEYMAINT-TEXT PIC X(16).
+               10 WS-KEYMAINT-TYPE PIC 99.
+
+       01 WS-KEYMAINT-FILE-STATUS PIC XX.
+
+       01 WS-KEYMAINT-EOF-SWITCH PIC X VALUE "N".
+           88 WS-KEYMAINT-EOF-ON  VALUE "Y".
+           88 WS-KEYMAINT-EOF-OFF VALUE "N".
+
+       01 WS-KEYMAINT-DONE-SWITCH PIC X VALUE "N".
+           88 WS-KEYMAINT-DONE-ON  VALUE "Y".
+           88 WS-KEYMAINT-DONE-OFF VALUE "N".
+
+       01 WS-KEYMAINT-DUP-SWITCH PIC X VALUE "N".
+           88 WS-KEYMAINT-DUP-FOUND     VALUE "Y".
+           88 WS-KEYMAINT-DUP-NOT-FOUND VALUE "N".
+
+       01 WS-KEYMAINT-IDX         PIC 99.
+       01 WS-KEYMAINT-SHIFT-IDX   PIC 99.
+       01 WS-KEYMAINT-DISPLAY-LINE PIC X(40).
+       01 WS-KEYMAINT-MSG          PIC X(60) VALUE SPACES.
+
+       01 WS-KEYMAINT-ACTION      PIC X(1).
+       01 WS-KEYMAINT-INPUT-TEXT  PIC X(16).
+       01 WS-KEYMAINT-INPUT-TYPE  PIC 99.
