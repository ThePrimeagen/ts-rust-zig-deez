@@ -0,0 +1,38 @@
+      * working storage for BATCH-RUN-DRIVE-PROCEDURE (see
+      * batch-run-proc.cpy) -- the control-file-driven, multi-file
+      * counterpart to a single TOKEN-REPORT-PROGRAM-style run.
+      * LEXER-SOURCE-FILE's own SELECT in BATCH-RUN-PROGRAM is
+      * ASSIGN TO DYNAMIC WS-BATCH-CURRENT-FILE, so reassigning this
+      * one field and reopening is all it takes to point the existing
+      * LEXER-READ-SOURCE-PROCEDURE/LEXER-PARSE-PROCEDURE pair at the
+      * next file in the list.
+       01 WS-BATCH-CURRENT-FILE PIC X(40) VALUE SPACES.
+
+       01 WS-BATCH-EOF-SWITCH PIC X VALUE "N".
+           88 WS-BATCH-EOF-SWITCH-ON  VALUE "Y".
+           88 WS-BATCH-EOF-SWITCH-OFF VALUE "N".
+
+       01 WS-BATCH-FILE-COUNT          PIC 9(5) VALUE 0.
+       01 WS-BATCH-TOTAL-TOKEN-COUNT   PIC 9(7) VALUE 0.
+       01 WS-BATCH-TOTAL-ILLEGAL-COUNT PIC 9(7) VALUE 0.
+       01 WS-BATCH-TOTAL-BRACKET-COUNT PIC 9(7) VALUE 0.
+
+      * BATCH### job id tagged onto LEXER-INPUT-HEADER for each file
+      * in the list, ### being this file's position in the run.
+       01 WS-BATCH-JOB-ID-SEQ  PIC 999.
+       01 WS-BATCH-JOB-ID-FULL PIC X(8).
+
+       01 WS-BATCH-REPORT-TOKEN-IDX PIC 9(5).
+
+      * same POS/TYPE/LITERAL layout TOKEN-REPORT-PROGRAM uses, plus a
+      * SOURCE column TOKNRPT has no need for -- a consolidated
+      * multi-file run's whole point is that a token's originating
+      * file isn't implied by "the one file this job read" the way
+      * it is for a single-file report.
+       01 WS-BATCH-REPORT-LINE.
+           05 WS-BATCH-REPORT-LINE-POS     PIC Z(4)9.
+           05 FILLER                       PIC X(1) VALUE SPACE.
+           05 WS-BATCH-REPORT-LINE-TYPE     PIC X(12).
+           05 WS-BATCH-REPORT-LINE-LITERAL  PIC X(64).
+           05 FILLER                        PIC X(1) VALUE SPACE.
+           05 WS-BATCH-REPORT-LINE-SOURCE   PIC X(20).
