@@ -0,0 +1,19 @@
+      * stable record layout for TOKEN-FEED-FILE -- this is the
+      * documented integration contract for downstream systems that
+      * want the lexed token stream without running their own Monkey
+      * lexer. one fixed-width record per token, in token order:
+      * type name (spelled out, not a bare TOKEN-TYPE-CONSTS code, so
+      * a subscriber doesn't need token-data.cpy to read it), literal
+      * text, and the 1-based source line/column the token started
+      * on. Do not reorder or resize these fields without telling
+      * every subscribing system first -- that's the whole point of
+      * a stable feed.
+       FD TOKEN-FEED-FILE
+           RECORD CONTAINS 88 CHARACTERS.
+
+       01 TOKEN-FEED-RECORD.
+           05 TOKEN-FEED-TYPE-NAME PIC X(12).
+           05 TOKEN-FEED-LITERAL   PIC X(64).
+           05 TOKEN-FEED-LINE-NO   PIC 9(5).
+           05 TOKEN-FEED-COL-NO    PIC 9(5).
+           05 FILLER                PIC X(2).
