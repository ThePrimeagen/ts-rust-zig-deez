@@ -0,0 +1,13 @@
+      * record layout for KEYWORD-FILE, the flat-file mirror of the
+      * reserved-word vocabulary -- one record per keyword (text plus
+      * its TOKEN-TYPE-xxx code), in the same text/code shape as the
+      * compiled-in WS-LEXER-KEYWORD-TABLE (lexer-keyword-data.cpy)
+      * and the Micro Focus KEYWORD-TABLE (keyword-table.cpy), so a
+      * maintenance-screen save here is a drop-in refresh for either
+      * table's next load.
+       FD KEYWORD-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+
+       01 KEYWORD-FILE-RECORD.
+           05 KEYWORD-FILE-TEXT PIC X(16).
+           05 KEYWORD-FILE-TYPE PIC 99.
