@@ -0,0 +1,59 @@
+      * KEYWORD-MAINT-PROGRAM -- a CICS/BMS-style maintenance screen
+      * for reviewing the reserved-word vocabulary. Lists the current
+      * keywords from KEYWORD-FILE (seeded from the compiled-in
+      * WS-LEXER-KEYWORD-TABLE the very first time the file doesn't
+      * exist yet), then loops an add/delete/exit prompt so an
+      * authorized ops user can try out additions or removals and see
+      * the effect on KEYWORDS before asking a programmer to carry the
+      * change into lexer-keyword-data.cpy's compiled-in FILLER pairs
+      * (and keyword-table.cpy on the Micro Focus side) -- this screen
+      * only maintains KEYWORDS itself, it is not read back into
+      * either lexer's runtime keyword table. Duplicates are rejected
+      * before they're ever committed to the saved file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KEYWORD-MAINT-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYWORD-FILE ASSIGN TO "KEYWORDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYMAINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "keyword-maint-file.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-keyword-data.cpy".
+       COPY "keyword-maint-data.cpy".
+
+       SCREEN SECTION.
+       COPY "keyword-maint-screen.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM KEYWORD-MAINT-LOAD-PROCEDURE
+
+           PERFORM UNTIL WS-KEYMAINT-DONE-ON
+               PERFORM KEYWORD-MAINT-DISPLAY-PROCEDURE
+               PERFORM KEYWORD-MAINT-PROMPT-PROCEDURE
+
+               EVALUATE WS-KEYMAINT-ACTION
+                   WHEN "A"
+                       PERFORM KEYWORD-MAINT-ADD-PROCEDURE
+                   WHEN "D"
+                       PERFORM KEYWORD-MAINT-DELETE-PROCEDURE
+                   WHEN "X"
+                       SET WS-KEYMAINT-DONE-ON TO TRUE
+                   WHEN OTHER
+                       MOVE "INVALID ACTION -- USE A, D, OR X." TO
+                           WS-KEYMAINT-MSG
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM KEYWORD-MAINT-SAVE-PROCEDURE
+
+           STOP RUN.
+
+       COPY "keyword-maint-proc.cpy".
