@@ -0,0 +1,80 @@
+      * TOKEN-FEED-PROGRAM lexes LEXERSRC and writes the resulting
+      * token stream to TOKNFEED in the stable, documented layout in
+      * token-feed-file.cpy, so another team's system can subscribe
+      * to a lexed rule script as a flat-file integration point
+      * instead of re-implementing a Monkey lexer of their own.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKEN-FEED-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOKEN-FEED-FILE ASSIGN TO "TOKNFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+       COPY "token-feed-file.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+
+       01 WS-FEED-TOKEN-IDX PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "TOKNFEED" TO WS-LEXER-JOB-ID
+           MOVE "LEXERSRC" TO WS-LEXER-SOURCE-FILE-NAME
+           PERFORM LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-PARSE-PROCEDURE.
+           PERFORM TOKEN-FEED-WRITE-PROCEDURE.
+
+      * same convention as TOKEN-REPORT-PROGRAM -- a nonzero return
+      * code tells the job scheduler (or whatever triggers the
+      * downstream subscriber) to check LEXEXCPT before trusting
+      * TOKNFEED.
+           IF WS-LEXER-ILLEGAL-COUNT > 0
+               OR WS-LEXER-BRACKET-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       TOKEN-FEED-WRITE-PROCEDURE.
+           OPEN OUTPUT TOKEN-FEED-FILE
+
+           PERFORM VARYING WS-FEED-TOKEN-IDX FROM 1 BY 1 UNTIL
+               WS-FEED-TOKEN-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-FEED-TOKEN-IDX) TO WS-TOKEN-TYPE-NAME-INPUT
+               PERFORM TOKEN-TYPE-NAME-PROCEDURE
+
+               MOVE SPACES TO TOKEN-FEED-RECORD
+               MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO TOKEN-FEED-TYPE-NAME
+               MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                   (WS-FEED-TOKEN-IDX) TO TOKEN-FEED-LITERAL
+               MOVE LEXER-OUTPUT-TOKEN-LINE-LIST
+                   (WS-FEED-TOKEN-IDX) TO TOKEN-FEED-LINE-NO
+               MOVE LEXER-OUTPUT-TOKEN-COL-LIST
+                   (WS-FEED-TOKEN-IDX) TO TOKEN-FEED-COL-NO
+               WRITE TOKEN-FEED-RECORD
+           END-PERFORM
+
+           CLOSE TOKEN-FEED-FILE.
+
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
