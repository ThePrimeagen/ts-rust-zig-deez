@@ -1,23 +1,221 @@
+      * pulls LEXER-INPUT-LINES off of LEXER-SOURCE-FILE so a real
+      * rule-script file on disk can be lexed without anybody
+      * hand-copying it into MOVE statements first. the caller's
+      * FILE-CONTROL SELECT decides what LEXER-SOURCE-FILE is
+      * actually ASSIGNed to. LEXER-VALIDATE-PROCEDURE aborts the run
+      * rather than letting an oversized line or file be truncated
+      * or dropped without anybody noticing.
+       LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-INIT-PROCEDURE
+
+           OPEN INPUT LEXER-SOURCE-FILE
+
+           SET WS-LEXER-EOF-SWITCH-OFF TO TRUE
+           SET WS-LEXER-LINE-IDX TO 0
+           MOVE 0 TO WS-LEXER-TOTAL-LINES-READ
+           MOVE 0 TO WS-LEXER-OVERSIZED-LINE-IDX
+
+           PERFORM UNTIL WS-LEXER-EOF-SWITCH-ON
+               READ LEXER-SOURCE-FILE
+                   AT END
+                       SET WS-LEXER-EOF-SWITCH-ON TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LEXER-TOTAL-LINES-READ
+                       ADD 1 TO WS-LEXER-LINE-IDX
+                       MOVE 0 TO WS-LEXER-LOGICAL-LEN
+                       SET WS-LEXER-LOGICAL-OVERFLOW-OFF TO TRUE
+                       IF WS-LEXER-LINE-IDX <= LEXER-INPUT-LINES-MAX
+                           MOVE SPACES TO
+                               LEXER-INPUT-LINES (WS-LEXER-LINE-IDX)
+                       END-IF
+
+                       PERFORM LEXER-APPEND-SOURCE-RECORD-PROCEDURE
+
+      * a physical record ending in WS-LEXER-CONT-MARKER means this
+      * logical line isn't finished yet -- keep reading and joining
+      * physical records until one doesn't end in the marker (or the
+      * file runs out mid-continuation, which just ends the logical
+      * line early).
+                       PERFORM UNTIL NOT WS-LEXER-CONT-SWITCH-ON
+                           READ LEXER-SOURCE-FILE
+                               AT END
+                                   SET WS-LEXER-CONT-SWITCH-OFF
+                                       TO TRUE
+                                   SET WS-LEXER-EOF-SWITCH-ON TO TRUE
+                               NOT AT END
+                                   PERFORM
+                                   LEXER-APPEND-SOURCE-RECORD-PROCEDURE
+                           END-READ
+                       END-PERFORM
+
+                       IF WS-LEXER-OVERSIZED-LINE-IDX = 0 AND
+                           WS-LEXER-LOGICAL-OVERFLOW-ON
+                           MOVE WS-LEXER-TOTAL-LINES-READ TO
+                               WS-LEXER-OVERSIZED-LINE-IDX
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEXER-SOURCE-FILE
+
+           PERFORM LEXER-VALIDATE-PROCEDURE.
+
+      * finds the last non-blank character of the physical record
+      * just read and either joins it onto LEXER-INPUT-LINES
+      * (WS-LEXER-LINE-IDX) at the current WS-LEXER-LOGICAL-LEN
+      * offset (stripping the trailing continuation marker first, if
+      * present) or -- if the logical line is already at its 1024-
+      * character capacity -- flags the overflow instead of silently
+      * truncating it.
+       LEXER-APPEND-SOURCE-RECORD-PROCEDURE.
+           MOVE 0 TO WS-LEXER-SRC-REC-LEN
+
+           PERFORM VARYING WS-LEXER-SRC-SCAN-IDX
+               FROM LENGTH OF LEXER-SOURCE-RECORD BY -1
+               UNTIL WS-LEXER-SRC-SCAN-IDX < 1
+
+               IF LEXER-SOURCE-RECORD (WS-LEXER-SRC-SCAN-IDX:1)
+                   NOT = SPACE
+                   MOVE WS-LEXER-SRC-SCAN-IDX TO WS-LEXER-SRC-REC-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-LEXER-SRC-REC-LEN > 0 AND
+               LEXER-SOURCE-RECORD (WS-LEXER-SRC-REC-LEN:1) =
+               WS-LEXER-CONT-MARKER
+               SET WS-LEXER-CONT-SWITCH-ON TO TRUE
+               COMPUTE WS-LEXER-APPEND-LEN =
+                   WS-LEXER-SRC-REC-LEN - 1
+           ELSE
+               SET WS-LEXER-CONT-SWITCH-OFF TO TRUE
+               MOVE WS-LEXER-SRC-REC-LEN TO WS-LEXER-APPEND-LEN
+           END-IF
+
+           IF WS-LEXER-APPEND-LEN > 0
+               IF WS-LEXER-LOGICAL-LEN + WS-LEXER-APPEND-LEN <=
+                   LENGTH OF LEXER-INPUT-LINES (1)
+                   IF WS-LEXER-LINE-IDX <= LEXER-INPUT-LINES-MAX
+                       MOVE LEXER-SOURCE-RECORD
+                           (1:WS-LEXER-APPEND-LEN) TO
+                           LEXER-INPUT-LINES (WS-LEXER-LINE-IDX)
+                           (WS-LEXER-LOGICAL-LEN + 1 :
+                           WS-LEXER-APPEND-LEN)
+                   END-IF
+                   ADD WS-LEXER-APPEND-LEN TO WS-LEXER-LOGICAL-LEN
+               ELSE
+                   SET WS-LEXER-LOGICAL-OVERFLOW-ON TO TRUE
+               END-IF
+           END-IF.
+
+      * aborts the run with a clear message instead of letting
+      * LEXER-PARSE-PROCEDURE silently work from a truncated or
+      * incomplete copy of the source file.
+       LEXER-VALIDATE-PROCEDURE.
+           IF WS-LEXER-TOTAL-LINES-READ > LEXER-INPUT-LINES-MAX
+               DISPLAY "LEXER-VALIDATE-PROCEDURE: SOURCE FILE HAS "
+                   WS-LEXER-TOTAL-LINES-READ " LINES, EXCEEDS "
+                   LEXER-INPUT-LINES-MAX
+                   " LINE LIMIT -- ABORTING RUN"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-LEXER-OVERSIZED-LINE-IDX > 0
+               DISPLAY "LEXER-VALIDATE-PROCEDURE: SOURCE LINE "
+                   WS-LEXER-OVERSIZED-LINE-IDX
+                   " (INCLUDING ANY CONTINUATION RECORDS) EXCEEDS "
+                   LENGTH OF LEXER-INPUT-LINES (1)
+                   " CHARACTERS AND WOULD BE TRUNCATED -- "
+                   "ABORTING RUN"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        LEXER-INIT-PROCEDURE.
            SET LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT TO 0
+           MOVE 0 TO WS-LEXER-ILLEGAL-COUNT
+           MOVE 0 TO WS-LEXER-BRACKET-MISMATCH-COUNT
 
            PERFORM VARYING WS-LEXER-LINE-IDX FROM 1 BY 1 UNTIL
-               WS-LEXER-LINE-IDX > LENGTH OF LEXER-INPUT-LINES
+               WS-LEXER-LINE-IDX > LEXER-INPUT-LINES-MAX
 
                MOVE SPACES TO LEXER-INPUT-LINES (WS-LEXER-LINE-IDX)
+           END-PERFORM
+
+      * stamp LEXER-INPUT-HEADER with whatever the calling program
+      * already set in WS-LEXER-JOB-ID/WS-LEXER-SOURCE-FILE-NAME plus
+      * today's date, so every downstream report/audit/exception
+      * line this run produces can carry the same job identity.
+           MOVE WS-LEXER-JOB-ID TO LEXER-INPUT-HEADER-JOB-ID
+           MOVE WS-LEXER-SOURCE-FILE-NAME TO
+               LEXER-INPUT-HEADER-SOURCE-FILE
+
+           ACCEPT WS-LEXER-INIT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO LEXER-INPUT-HEADER-RUN-DATE
+           STRING WS-LEXER-INIT-DATE-YYYY "-" WS-LEXER-INIT-DATE-MM "-"
+               WS-LEXER-INIT-DATE-DD
+               DELIMITED BY SIZE INTO LEXER-INPUT-HEADER-RUN-DATE.
+
+      * scans LEXER-INPUT-LINES backward from the table's maximum for
+      * the last non-blank line, so LEXER-PARSE-PROCEDURE's outer loop
+      * can stop there instead of always running out to
+      * LEXER-INPUT-LINES-MAX. works whether LEXER-INPUT-LINES was
+      * populated by LEXER-READ-SOURCE-PROCEDURE or poked directly by
+      * a caller (e.g. LEXER-TESTS-PROGRAM), since it looks at the
+      * table's actual contents rather than a read counter.
+       LEXER-FIND-REAL-LINE-COUNT-PROCEDURE.
+           MOVE 0 TO WS-LEXER-REAL-LINE-COUNT
+
+           PERFORM VARYING WS-LEXER-LINE-IDX FROM LEXER-INPUT-LINES-MAX
+               BY -1 UNTIL WS-LEXER-LINE-IDX < 1
+
+               IF LEXER-INPUT-LINES (WS-LEXER-LINE-IDX) NOT = SPACES
+                   MOVE WS-LEXER-LINE-IDX TO WS-LEXER-REAL-LINE-COUNT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * scans the current WS-LEXER-LINE backward from its PIC X(256)
+      * maximum for the last non-blank character, giving the real
+      * length the inner WS-LEXER-CH-IDX loop needs to scan instead of
+      * always running out to 256.
+       LEXER-FIND-LINE-LENGTH-PROCEDURE.
+           MOVE 0 TO WS-LEXER-LINE-LEN
+
+           PERFORM VARYING WS-LEXER-LASTCH-IDX
+               FROM LENGTH OF WS-LEXER-LINE BY -1
+               UNTIL WS-LEXER-LASTCH-IDX < 1
+
+               IF WS-LEXER-LINE (WS-LEXER-LASTCH-IDX:1) NOT = SPACE
+                   MOVE WS-LEXER-LASTCH-IDX TO WS-LEXER-LINE-LEN
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
 
        LEXER-PARSE-PROCEDURE.
       * note that there can still be garbage in LEXER-OUTPUT-TOKEN-TYPE-LIST
-           PERFORM VARYING WS-LEXER-LINE-IDX FROM 1 BY 1 UNTIL
-               WS-LEXER-LINE-IDX > LENGTH OF LEXER-INPUT-LINES
+           IF WS-LEXER-EXCEPTIONS-MODE-EXTEND
+               OPEN EXTEND LEXER-EXCEPTIONS-FILE
+           ELSE
+               OPEN OUTPUT LEXER-EXCEPTIONS-FILE
+           END-IF
+           PERFORM LEXER-CHECKPOINT-READ-PROCEDURE
+           MOVE 0 TO WS-LEXER-CHECKPOINT-COUNTER
+           PERFORM LEXER-FIND-REAL-LINE-COUNT-PROCEDURE
+
+           PERFORM VARYING WS-LEXER-LINE-IDX
+               FROM WS-LEXER-RESUME-LINE-IDX BY 1 UNTIL
+               WS-LEXER-LINE-IDX > WS-LEXER-REAL-LINE-COUNT
 
                MOVE LEXER-INPUT-LINES (WS-LEXER-LINE-IDX) TO
                WS-LEXER-LINE
+               PERFORM LEXER-FIND-LINE-LENGTH-PROCEDURE
 
-      * yes, we are looping through all 1024 * 256 chars
+      * real line/table bounds found above -- no more scanning past
+      * actual content out to the table's maximum every run.
                PERFORM VARYING WS-LEXER-CH-IDX FROM 1 BY 1 UNTIL
-                   WS-LEXER-CH-IDX > LENGTH OF WS-LEXER-LINE
+                   WS-LEXER-CH-IDX > WS-LEXER-LINE-LEN
 
                    MOVE WS-LEXER-LINE(WS-LEXER-CH-IDX:1) TO WS-LEXER-CH
 
@@ -25,63 +223,658 @@
                        WHEN " "
                            CONTINUE
                        WHEN "="
+                           IF WS-LEXER-CH-IDX < WS-LEXER-LINE-LEN
+                               AND WS-LEXER-LINE
+                               (WS-LEXER-CH-IDX + 1:1) = "="
+
+                               ADD 1 TO
+                               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                               TOKEN-TYPE-EQ
+
+                               MOVE "==" TO
+                               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                               PERFORM LEXER-MARK-TOKEN-POSITION
+                               ADD 1 TO WS-LEXER-CH-IDX
+                           ELSE
+                               ADD 1 TO
+                               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                               TOKEN-TYPE-ASSIGN
+
+                               MOVE "=" TO
+                               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                               PERFORM LEXER-MARK-TOKEN-POSITION
+                           END-IF
+                       WHEN "!"
+                           IF WS-LEXER-CH-IDX < WS-LEXER-LINE-LEN
+                               AND WS-LEXER-LINE
+                               (WS-LEXER-CH-IDX + 1:1) = "="
+
+                               ADD 1 TO
+                               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                               TOKEN-TYPE-NOT-EQ
+
+                               MOVE "!=" TO
+                               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                               PERFORM LEXER-MARK-TOKEN-POSITION
+                               ADD 1 TO WS-LEXER-CH-IDX
+                           ELSE
+                               ADD 1 TO
+                               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                               TOKEN-TYPE-BANG
+
+                               MOVE "!" TO
+                               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                               PERFORM LEXER-MARK-TOKEN-POSITION
+                           END-IF
+                       WHEN "-"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
-                           TOKEN-TYPE-ASSIGN
+                           TOKEN-TYPE-MINUS
+
+                           MOVE "-" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
+                       WHEN "*"
+                           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                           TOKEN-TYPE-ASTERISK
+
+                           MOVE "*" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
+                       WHEN "/"
+      * "//" starts a comment that runs to end-of-line -- there is no
+      * explicit EOL character in WS-LEXER-LINE, so jumping CH-IDX to
+      * the end of the line lets the BY 1 on the outer PERFORM VARYING
+      * fall straight out of the inner loop.
+                           IF WS-LEXER-CH-IDX < WS-LEXER-LINE-LEN
+                               AND WS-LEXER-LINE
+                               (WS-LEXER-CH-IDX + 1:1) = "/"
+
+                               MOVE WS-LEXER-LINE-LEN TO
+                                   WS-LEXER-CH-IDX
+                           ELSE
+                               ADD 1 TO
+                               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                               TOKEN-TYPE-SLASH
+
+                               MOVE "/" TO
+                               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                               PERFORM LEXER-MARK-TOKEN-POSITION
+                           END-IF
+                       WHEN "<"
+                           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                           TOKEN-TYPE-LT
+
+                           MOVE "<" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
+                       WHEN ">"
+                           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+                           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+                           TOKEN-TYPE-GT
+
+                           MOVE ">" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN "+"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-PLUS
+
+                           MOVE "+" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN ","
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-COMMA
+
+                           MOVE "," TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN ";"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-SEMICOLON
+
+                           MOVE ";" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN "("
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-LPAREN
+
+                           MOVE "(" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN ")"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-RPAREN
+
+                           MOVE ")" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN "{"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-LSQUIRLY
+
+                           MOVE "{" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
                        WHEN "}"
                            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
                            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
                            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
                            TOKEN-TYPE-RSQUIRLY
+
+                           MOVE "}" TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                           PERFORM LEXER-MARK-TOKEN-POSITION
+                       WHEN QUOTE
+                           PERFORM LEXER-SCAN-STRING-PROCEDURE
                        WHEN OTHER
-                           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+      * a run of letters (plus underscore) is an identifier, a run of
+      * digits is an integer literal -- anything else is still
+      * illegal. the scan paragraphs below move WS-LEXER-CH-IDX ahead
+      * to the last character of the token they found; the BY 1 on
+      * this PERFORM VARYING then lands us on the next unread char.
+                           IF WS-LEXER-CH IS ALPHABETIC OR
+                               WS-LEXER-CH = "_" OR
+                               WS-LEXER-CH >= X"80"
+                               PERFORM LEXER-SCAN-IDENT-PROCEDURE
+                           ELSE
+                               IF WS-LEXER-CH >= "0" AND
+                                   WS-LEXER-CH <= "9"
+                                   PERFORM LEXER-SCAN-INT-PROCEDURE
+                               ELSE
+                                   ADD 1 TO
+                                   LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
 
-                           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
-                           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
-                           TOKEN-TYPE-ILLEGAL
+                                   SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+                                   (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+                                   TO TOKEN-TYPE-ILLEGAL
+
+                                   MOVE WS-LEXER-CH TO
+                                   LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                                   (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+                                   PERFORM LEXER-MARK-TOKEN-POSITION
+                                   PERFORM LEXER-WRITE-EXCEPTION-RECORD
+                               END-IF
+                           END-IF
                    END-EVALUATE
                END-PERFORM
+
+               ADD 1 TO WS-LEXER-CHECKPOINT-COUNTER
+               IF WS-LEXER-CHECKPOINT-COUNTER >=
+                   WS-LEXER-CHECKPOINT-INTERVAL
+                   PERFORM LEXER-CHECKPOINT-WRITE-PROCEDURE
+                   MOVE 0 TO WS-LEXER-CHECKPOINT-COUNTER
+               END-IF
+           END-PERFORM
+           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+           TOKEN-TYPE-EOF
+           MOVE SPACES TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+           (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+           MOVE LEXER-INPUT-HEADER-SOURCE-FILE TO
+               LEXER-OUTPUT-TOKEN-SOURCE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+           PERFORM LEXER-VALIDATE-BRACKETS-PROCEDURE
+
+           PERFORM LEXER-CHECKPOINT-CLEAR-PROCEDURE
+
+           CLOSE LEXER-EXCEPTIONS-FILE.
+
+      * walks the finished LEXER-OUTPUT-TOKEN-TYPE-LIST tallying every
+      * LPAREN/RPAREN and LSQUIRLY/RSQUIRLY, then writes an exception
+      * record and bumps WS-LEXER-BRACKET-MISMATCH-COUNT for either
+      * pair whose open/close totals don't agree -- a script can lex
+      * clean token-by-token and still be structurally broken (a
+      * missing closing brace, say), and this is the one place that
+      * catches it before the token stream is handed downstream.
+       LEXER-VALIDATE-BRACKETS-PROCEDURE.
+           MOVE 0 TO WS-LEXER-LPAREN-COUNT
+           MOVE 0 TO WS-LEXER-RPAREN-COUNT
+           MOVE 0 TO WS-LEXER-LSQUIRLY-COUNT
+           MOVE 0 TO WS-LEXER-RSQUIRLY-COUNT
+
+           PERFORM VARYING WS-LEXER-BRACKET-IDX FROM 1 BY 1 UNTIL
+               WS-LEXER-BRACKET-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               EVALUATE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-LEXER-BRACKET-IDX)
+                   WHEN TOKEN-TYPE-LPAREN
+                       ADD 1 TO WS-LEXER-LPAREN-COUNT
+                   WHEN TOKEN-TYPE-RPAREN
+                       ADD 1 TO WS-LEXER-RPAREN-COUNT
+                   WHEN TOKEN-TYPE-LSQUIRLY
+                       ADD 1 TO WS-LEXER-LSQUIRLY-COUNT
+                   WHEN TOKEN-TYPE-RSQUIRLY
+                       ADD 1 TO WS-LEXER-RSQUIRLY-COUNT
+               END-EVALUATE
+           END-PERFORM
+
+           IF WS-LEXER-LPAREN-COUNT NOT = WS-LEXER-RPAREN-COUNT
+               ADD 1 TO WS-LEXER-BRACKET-MISMATCH-COUNT
+               MOVE SPACES TO LEXER-EXCEPTIONS-RECORD
+               STRING "UNBALANCED PAREN -- LPAREN="
+                   WS-LEXER-LPAREN-COUNT
+                   " RPAREN=" WS-LEXER-RPAREN-COUNT
+                   " JOB=" LEXER-INPUT-HEADER-JOB-ID
+                   DELIMITED BY SIZE INTO LEXER-EXCEPTIONS-RECORD
+               WRITE LEXER-EXCEPTIONS-RECORD
+           END-IF
+
+           IF WS-LEXER-LSQUIRLY-COUNT NOT = WS-LEXER-RSQUIRLY-COUNT
+               ADD 1 TO WS-LEXER-BRACKET-MISMATCH-COUNT
+               MOVE SPACES TO LEXER-EXCEPTIONS-RECORD
+               STRING "UNBALANCED BRACE -- LSQUIRLY="
+                   WS-LEXER-LSQUIRLY-COUNT
+                   " RSQUIRLY=" WS-LEXER-RSQUIRLY-COUNT
+                   " JOB=" LEXER-INPUT-HEADER-JOB-ID
+                   DELIMITED BY SIZE INTO LEXER-EXCEPTIONS-RECORD
+               WRITE LEXER-EXCEPTIONS-RECORD
+           END-IF.
+
+      * records the current WS-LEXER-LINE-IDX/WS-LEXER-CH-IDX as the
+      * position of the token we just appended to LEXER-OUTPUT. must
+      * be PERFORMed before anything advances WS-LEXER-CH-IDX past
+      * the first character of the token.
+       LEXER-MARK-TOKEN-POSITION.
+           MOVE WS-LEXER-LINE-IDX TO LEXER-OUTPUT-TOKEN-LINE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+           MOVE WS-LEXER-CH-IDX TO LEXER-OUTPUT-TOKEN-COL-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+           MOVE LEXER-INPUT-HEADER-SOURCE-FILE TO
+               LEXER-OUTPUT-TOKEN-SOURCE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT).
+
+      * writes one LEXER-EXCEPTIONS-FILE record for the ILLEGAL token
+      * just appended to LEXER-OUTPUT -- offending character, line,
+      * and column -- so a morning review doesn't have to scan the
+      * full token list by hand.
+       LEXER-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-LEXER-ILLEGAL-COUNT
+           MOVE WS-LEXER-CH TO WS-LEXER-EXCEPTION-CHAR
+           MOVE WS-LEXER-LINE-IDX TO WS-LEXER-EXCEPTION-LINE-NO
+           MOVE WS-LEXER-CH-IDX TO WS-LEXER-EXCEPTION-COL-NO
+
+           MOVE SPACES TO LEXER-EXCEPTIONS-RECORD
+           STRING "ILLEGAL CHAR='" WS-LEXER-EXCEPTION-CHAR
+               "' LINE=" WS-LEXER-EXCEPTION-LINE-NO
+               " COL=" WS-LEXER-EXCEPTION-COL-NO
+               " JOB=" LEXER-INPUT-HEADER-JOB-ID
+               DELIMITED BY SIZE INTO LEXER-EXCEPTIONS-RECORD
+           WRITE LEXER-EXCEPTIONS-RECORD
+
+      * STRICT mode: don't let a malformed production script slip
+      * through with its illegal tokens merely logged -- abend the
+      * run the moment the first one is found.
+           IF WS-LEXER-ILLEGAL-MODE-STRICT
+               DISPLAY "LEXER-WRITE-EXCEPTION-RECORD: ILLEGAL CHAR='"
+                   WS-LEXER-EXCEPTION-CHAR
+                   "' AT LINE=" WS-LEXER-EXCEPTION-LINE-NO
+                   " COL=" WS-LEXER-EXCEPTION-COL-NO
+                   " -- STRICT MODE, ABORTING RUN"
+               CLOSE LEXER-EXCEPTIONS-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * reads back a checkpoint left by a prior, aborted run and
+      * resumes from it: LEXER-PARSE-PROCEDURE's outer loop is pointed
+      * past the checkpointed line via WS-LEXER-RESUME-LINE-IDX, and
+      * LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT plus slots 1 through that
+      * count are rebuilt from the checkpoint's token records -- the
+      * tokens a prior run actually lexed before stopping, not
+      * uninitialized table slots. a missing or empty checkpoint file
+      * just means there is nothing to resume, and parsing starts at
+      * line 1 with an empty LEXER-OUTPUT as before. every GnuCOBOL
+      * entry point SELECTs LEXER-CHECKPOINT-FILE off the same literal
+      * "LEXCKPT" name, so a checkpoint is only trusted if its stamped
+      * job id/source file match this run's WS-LEXER-JOB-ID/WS-LEXER-
+      * SOURCE-FILE-NAME (set by the caller before LEXER-READ-SOURCE-
+      * PROCEDURE, and so already in place by the time this runs) --
+      * a stale checkpoint left behind by an unrelated job is ignored
+      * exactly like a missing one instead of being replayed into a
+      * source file it doesn't belong to.
+       LEXER-CHECKPOINT-READ-PROCEDURE.
+           MOVE 1 TO WS-LEXER-RESUME-LINE-IDX
+
+           OPEN INPUT LEXER-CHECKPOINT-FILE
+           IF WS-LEXER-CHECKPOINT-FILE-STATUS = "00"
+               READ LEXER-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LEXER-CHECKPOINT-REC-IS-HEADER
+                           IF LEXER-CHECKPOINT-JOB-ID = WS-LEXER-JOB-ID
+                               AND LEXER-CHECKPOINT-SOURCE-FILE =
+                               WS-LEXER-SOURCE-FILE-NAME
+                               PERFORM LEXER-CHECKPOINT-RESUME-PROCEDURE
+                           ELSE
+                               DISPLAY "LEXER-CHECKPOINT-READ-"
+                                   "PROCEDURE: CHECKPOINT BELONGS TO "
+                                   "JOB=" LEXER-CHECKPOINT-JOB-ID
+                                   " SOURCE="
+                                   LEXER-CHECKPOINT-SOURCE-FILE
+                                   " -- IGNORING FOR THIS RUN (JOB="
+                                   WS-LEXER-JOB-ID " SOURCE="
+                                   WS-LEXER-SOURCE-FILE-NAME ")"
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE LEXER-CHECKPOINT-FILE
+           END-IF.
+
+      * called only when LEXER-CHECKPOINT-READ-PROCEDURE has the
+      * header record in hand -- reads the LEXER-CHECKPOINT-OUTPUT-
+      * COUNT token records that follow it and replays each straight
+      * into the matching LEXER-OUTPUT slot, then sets the resume
+      * line and output count so LEXER-PARSE-PROCEDURE picks up from
+      * there instead of line 1.
+       LEXER-CHECKPOINT-RESUME-PROCEDURE.
+           COMPUTE WS-LEXER-RESUME-LINE-IDX =
+               LEXER-CHECKPOINT-LINE-IDX + 1
+           MOVE LEXER-CHECKPOINT-OUTPUT-COUNT TO
+               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+           DISPLAY "LEXER-CHECKPOINT-READ-PROCEDURE: RESUMING AFTER "
+               "LINE " LEXER-CHECKPOINT-LINE-IDX " WITH "
+               LEXER-CHECKPOINT-OUTPUT-COUNT " TOKENS ALREADY LEXED"
+
+           PERFORM VARYING WS-LEXER-CHECKPOINT-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-LEXER-CHECKPOINT-TOKEN-IDX >
+               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               READ LEXER-CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "LEXER-CHECKPOINT-READ-PROCEDURE: "
+                           "CHECKPOINT FILE ENDED EARLY -- "
+                           "RE-LEXING THE ENTIRE SOURCE FROM LINE 1"
+                       MOVE 1 TO WS-LEXER-RESUME-LINE-IDX
+                       SET LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT TO 0
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE LEXER-CHECKPOINT-TOKEN-TYPE TO
+                           LEXER-OUTPUT-TOKEN-TYPE-LIST
+                           (WS-LEXER-CHECKPOINT-TOKEN-IDX)
+                       MOVE LEXER-CHECKPOINT-TOKEN-LITERAL TO
+                           LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                           (WS-LEXER-CHECKPOINT-TOKEN-IDX)
+                       MOVE LEXER-CHECKPOINT-TOKEN-LINE TO
+                           LEXER-OUTPUT-TOKEN-LINE-LIST
+                           (WS-LEXER-CHECKPOINT-TOKEN-IDX)
+                       MOVE LEXER-CHECKPOINT-TOKEN-COL TO
+                           LEXER-OUTPUT-TOKEN-COL-LIST
+                           (WS-LEXER-CHECKPOINT-TOKEN-IDX)
+                       MOVE LEXER-CHECKPOINT-TOKEN-SOURCE TO
+                           LEXER-OUTPUT-TOKEN-SOURCE-LIST
+                           (WS-LEXER-CHECKPOINT-TOKEN-IDX)
+               END-READ
+           END-PERFORM.
+
+      * rewrites LEXER-CHECKPOINT-FILE with a header record (the line
+      * just finished and the output count so far) followed by one
+      * token record per LEXER-OUTPUT slot lexed so far, so a restart
+      * can rebuild those slots instead of just knowing their count.
+      * called every WS-LEXER-CHECKPOINT-INTERVAL lines, not every
+      * line, so the restart window is bounded without paying for a
+      * rewrite per line; the per-checkpoint cost grows with tokens
+      * lexed so far, the same tradeoff a growing in-flight extract
+      * file makes in any checkpointed batch step.
+       LEXER-CHECKPOINT-WRITE-PROCEDURE.
+           OPEN OUTPUT LEXER-CHECKPOINT-FILE
+
+           MOVE SPACES TO LEXER-CHECKPOINT-RECORD
+           SET LEXER-CHECKPOINT-REC-IS-HEADER TO TRUE
+           MOVE WS-LEXER-LINE-IDX TO LEXER-CHECKPOINT-LINE-IDX
+           MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT TO
+               LEXER-CHECKPOINT-OUTPUT-COUNT
+           MOVE WS-LEXER-JOB-ID TO LEXER-CHECKPOINT-JOB-ID
+           MOVE WS-LEXER-SOURCE-FILE-NAME TO
+               LEXER-CHECKPOINT-SOURCE-FILE
+           WRITE LEXER-CHECKPOINT-RECORD
+
+           PERFORM VARYING WS-LEXER-CHECKPOINT-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-LEXER-CHECKPOINT-TOKEN-IDX >
+               LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               MOVE SPACES TO LEXER-CHECKPOINT-RECORD
+               SET LEXER-CHECKPOINT-REC-IS-TOKEN TO TRUE
+               MOVE LEXER-OUTPUT-TOKEN-TYPE-LIST
+                   (WS-LEXER-CHECKPOINT-TOKEN-IDX) TO
+                   LEXER-CHECKPOINT-TOKEN-TYPE
+               MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                   (WS-LEXER-CHECKPOINT-TOKEN-IDX) TO
+                   LEXER-CHECKPOINT-TOKEN-LITERAL
+               MOVE LEXER-OUTPUT-TOKEN-LINE-LIST
+                   (WS-LEXER-CHECKPOINT-TOKEN-IDX) TO
+                   LEXER-CHECKPOINT-TOKEN-LINE
+               MOVE LEXER-OUTPUT-TOKEN-COL-LIST
+                   (WS-LEXER-CHECKPOINT-TOKEN-IDX) TO
+                   LEXER-CHECKPOINT-TOKEN-COL
+               MOVE LEXER-OUTPUT-TOKEN-SOURCE-LIST
+                   (WS-LEXER-CHECKPOINT-TOKEN-IDX) TO
+                   LEXER-CHECKPOINT-TOKEN-SOURCE
+               WRITE LEXER-CHECKPOINT-RECORD
+           END-PERFORM
+
+           CLOSE LEXER-CHECKPOINT-FILE.
+
+      * empties LEXER-CHECKPOINT-FILE once a run finishes cleanly --
+      * the next run has nothing to resume from and starts at line 1.
+       LEXER-CHECKPOINT-CLEAR-PROCEDURE.
+           OPEN OUTPUT LEXER-CHECKPOINT-FILE
+           CLOSE LEXER-CHECKPOINT-FILE.
+
+      * scans a run of letters/digits/underscore starting at
+      * WS-LEXER-CH-IDX and records a single IDENT token for it.
+      * WS-LEXER-SCAN-IDX is left on the first character *past* the
+      * run (or LENGTH + 1 if the run hits end of line).
+       LEXER-SCAN-IDENT-PROCEDURE.
+           PERFORM VARYING WS-LEXER-SCAN-IDX FROM WS-LEXER-CH-IDX BY 1
+               UNTIL WS-LEXER-SCAN-IDX > WS-LEXER-LINE-LEN
+
+               MOVE WS-LEXER-LINE (WS-LEXER-SCAN-IDX:1) TO
+                   WS-LEXER-SCAN-CH
+
+               IF NOT (WS-LEXER-SCAN-CH-IS-LETTER OR
+                   WS-LEXER-SCAN-CH-IS-DIGIT OR
+                   WS-LEXER-SCAN-CH-IS-UNDERSCORE OR
+                   WS-LEXER-SCAN-CH-IS-DBCS-BYTE)
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
+
            ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+           MOVE WS-LEXER-LINE (WS-LEXER-CH-IDX :
+               WS-LEXER-SCAN-IDX - WS-LEXER-CH-IDX) TO
+               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+           MOVE LEXER-OUTPUT-TOKEN-LITERAL-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+               WS-LEXER-KEYWORD-INPUT
+           PERFORM LEXER-LOOKUP-KEYWORD-PROCEDURE
+
            SET LEXER-OUTPUT-TOKEN-TYPE-LIST
            (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
-           TOKEN-TYPE-EOF.
+           WS-LEXER-KEYWORD-OUTPUT
+
+           PERFORM LEXER-MARK-TOKEN-POSITION
+
+           COMPUTE WS-LEXER-CH-IDX = WS-LEXER-SCAN-IDX - 1.
+
+      * scans a run of digits starting at WS-LEXER-CH-IDX and records
+      * a single INT token for it -- unless a single "." is found
+      * immediately followed by another digit, in which case the dot
+      * and the digits after it are folded into the same scan and a
+      * DECIMAL token comes out instead, mirroring the Micro Focus
+      * lexer's read-num (one embedded dot, and only if a digit
+      * follows it -- a trailing "." with no digit after it, or a
+      * second dot, is left for the next call same as any other
+      * character). see LEXER-SCAN-IDENT-PROCEDURE above for how
+      * WS-LEXER-SCAN-IDX ends up positioned.
+       LEXER-SCAN-INT-PROCEDURE.
+           MOVE "N" TO WS-LEXER-SCAN-DOT-SWITCH
+
+           PERFORM VARYING WS-LEXER-SCAN-IDX FROM WS-LEXER-CH-IDX BY 1
+               UNTIL WS-LEXER-SCAN-IDX > WS-LEXER-LINE-LEN
+
+               MOVE WS-LEXER-LINE (WS-LEXER-SCAN-IDX:1) TO
+                   WS-LEXER-SCAN-CH
+
+               IF NOT WS-LEXER-SCAN-CH-IS-DIGIT
+                   IF WS-LEXER-SCAN-CH = "."
+                       AND WS-LEXER-SCAN-DOT-SWITCH-OFF
+                       AND WS-LEXER-SCAN-IDX < WS-LEXER-LINE-LEN
+                       MOVE WS-LEXER-LINE
+                           (WS-LEXER-SCAN-IDX + 1:1) TO WS-LEXER-SCAN-CH
+                       IF WS-LEXER-SCAN-CH-IS-DIGIT
+                           MOVE "Y" TO WS-LEXER-SCAN-DOT-SWITCH
+                       ELSE
+                           EXIT PERFORM
+                       END-IF
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+           IF WS-LEXER-SCAN-DOT-SWITCH-ON
+               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+               TOKEN-TYPE-DECIMAL
+           ELSE
+               SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO TOKEN-TYPE-INT
+           END-IF
+
+           MOVE WS-LEXER-LINE (WS-LEXER-CH-IDX :
+               WS-LEXER-SCAN-IDX - WS-LEXER-CH-IDX) TO
+               LEXER-OUTPUT-TOKEN-LITERAL-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+
+           PERFORM LEXER-MARK-TOKEN-POSITION
+
+           COMPUTE WS-LEXER-CH-IDX = WS-LEXER-SCAN-IDX - 1.
+
+      * scans a quoted string literal starting at the opening quote
+      * (WS-LEXER-CH-IDX) through its matching closing quote and
+      * records a single STRING token whose literal is the text
+      * between the quotes (empty if the string is unterminated --
+      * the whole rest of the line is treated as the literal instead,
+      * the same "lex what's there, don't drop it" treatment the
+      * illegal-token path gives a single bad character).
+      * WS-LEXER-CH-IDX is left on the closing quote (or the last
+      * character of the line, if unterminated) so the BY 1 on the
+      * outer PERFORM VARYING lands on the next unread character.
+       LEXER-SCAN-STRING-PROCEDURE.
+           MOVE 0 TO WS-LEXER-STRING-END-IDX
+           COMPUTE WS-LEXER-SCAN-IDX = WS-LEXER-CH-IDX + 1
+
+           PERFORM VARYING WS-LEXER-SCAN-IDX FROM WS-LEXER-SCAN-IDX
+               BY 1 UNTIL WS-LEXER-SCAN-IDX > WS-LEXER-LINE-LEN
+
+               IF WS-LEXER-LINE (WS-LEXER-SCAN-IDX:1) = QUOTE
+                   MOVE WS-LEXER-SCAN-IDX TO WS-LEXER-STRING-END-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+           SET LEXER-OUTPUT-TOKEN-TYPE-LIST
+               (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT) TO
+               TOKEN-TYPE-STRING
+
+           IF WS-LEXER-STRING-END-IDX > 0
+               IF WS-LEXER-STRING-END-IDX > WS-LEXER-CH-IDX + 1
+                   MOVE WS-LEXER-LINE (WS-LEXER-CH-IDX + 1 :
+                       WS-LEXER-STRING-END-IDX - WS-LEXER-CH-IDX - 1)
+                       TO LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                       (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+               END-IF
+               PERFORM LEXER-MARK-TOKEN-POSITION
+               MOVE WS-LEXER-STRING-END-IDX TO WS-LEXER-CH-IDX
+           ELSE
+               IF WS-LEXER-LINE-LEN > WS-LEXER-CH-IDX
+                   MOVE WS-LEXER-LINE (WS-LEXER-CH-IDX + 1 :
+                       WS-LEXER-LINE-LEN - WS-LEXER-CH-IDX) TO
+                       LEXER-OUTPUT-TOKEN-LITERAL-LIST
+                       (LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT)
+               END-IF
+               PERFORM LEXER-MARK-TOKEN-POSITION
+               MOVE WS-LEXER-LINE-LEN TO WS-LEXER-CH-IDX
+           END-IF.
+
+       COPY "lexer-keyword-proc.cpy".
