@@ -0,0 +1,8 @@
+      * record layout for the LEXER-EXCEPTIONS-FILE that LEXER-PARSE-
+      * PROCEDURE writes one line to for every ILLEGAL token it
+      * finds, so a morning review is "is this file non-empty" and
+      * not a scan of 65536 token codes by hand.
+       FD LEXER-EXCEPTIONS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 LEXER-EXCEPTIONS-RECORD PIC X(80).
