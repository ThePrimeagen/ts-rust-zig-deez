@@ -0,0 +1,132 @@
+      * TOKEN-STATS-PROGRAM lexes LEXERSRC and tallies how many of
+      * each TOKEN-TYPE-CONSTS code came out of the run, then appends
+      * one line per nonzero type to TOKNSTAT -- a running record of
+      * the IDENT/INT/operator mix across a day's worth of rule-script
+      * runs, for capacity planning on LEXER-OUTPUT and its literal/
+      * position tables.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKEN-STATS-PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEXER-SOURCE-FILE ASSIGN TO "LEXERSRC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-EXCEPTIONS-FILE ASSIGN TO "LEXEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEXER-CHECKPOINT-FILE ASSIGN TO "LEXCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEXER-CHECKPOINT-FILE-STATUS.
+           SELECT TOKEN-STATS-FILE ASSIGN TO "TOKNSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "lexer-file.cpy".
+       COPY "lexer-exceptions-file.cpy".
+       COPY "lexer-checkpoint-file.cpy".
+
+       FD TOKEN-STATS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 TOKEN-STATS-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "lexer-data.cpy".
+       COPY "token-name-data.cpy".
+
+      * one tally slot per TOKEN-TYPE-CONSTS code (0 thru 28), stored
+      * at subscript CODE + 1 since COBOL tables are 1-based.
+       01 WS-STATS-TYPE-COUNT PIC 99 VALUE 29.
+       01 WS-STATS-TALLY PIC 9(7) OCCURS 29 TIMES VALUE 0.
+       01 WS-STATS-IDX      PIC 9(5).
+       01 WS-STATS-TYPE-IDX PIC 99.
+
+      * TOKNSTAT is a running, ever-growing file -- EXTEND it when it
+      * already exists, OUTPUT (create) it on the very first run.
+       01 WS-STATS-FILE-STATUS PIC XX VALUE "00".
+
+       01 WS-STATS-RUN-TIME.
+           05 WS-STATS-RUN-TIME-HH PIC 99.
+           05 WS-STATS-RUN-TIME-MM PIC 99.
+           05 WS-STATS-RUN-TIME-SS PIC 99.
+           05 FILLER               PIC 99.
+
+      * date carried through from LEXER-INPUT-HEADER-RUN-DATE (set by
+      * LEXER-INIT-PROCEDURE) rather than re-ACCEPTed here, so TOKNSTAT
+      * lines up with LEXAUDIT/LEXEXCPT for the same run.
+       01 WS-STATS-LINE.
+           05 WS-STATS-LINE-DATE  PIC X(10).
+           05 FILLER              PIC X VALUE SPACE.
+           05 WS-STATS-LINE-HH    PIC 99.
+           05 FILLER              PIC X VALUE ":".
+           05 WS-STATS-LINE-MIN   PIC 99.
+           05 FILLER              PIC X VALUE ":".
+           05 WS-STATS-LINE-SS    PIC 99.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-STATS-LINE-TYPE  PIC X(12).
+           05 FILLER              PIC X(7) VALUE "COUNT=".
+           05 WS-STATS-LINE-COUNT PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE "TOKNSTAT" TO WS-LEXER-JOB-ID
+           MOVE "LEXERSRC" TO WS-LEXER-SOURCE-FILE-NAME
+           PERFORM LEXER-READ-SOURCE-PROCEDURE.
+           PERFORM LEXER-PARSE-PROCEDURE.
+           PERFORM TOKEN-STATS-TALLY-PROCEDURE.
+           PERFORM TOKEN-STATS-WRITE-PROCEDURE.
+
+           IF WS-LEXER-ILLEGAL-COUNT > 0
+               OR WS-LEXER-BRACKET-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       TOKEN-STATS-TALLY-PROCEDURE.
+           PERFORM VARYING WS-STATS-IDX FROM 1 BY 1 UNTIL
+               WS-STATS-IDX > LEXER-OUTPUT-TOKEN-TYPE-LIST-COUNT
+
+               COMPUTE WS-STATS-TYPE-IDX =
+                   LEXER-OUTPUT-TOKEN-TYPE-LIST (WS-STATS-IDX) + 1
+               ADD 1 TO WS-STATS-TALLY (WS-STATS-TYPE-IDX)
+           END-PERFORM.
+
+       TOKEN-STATS-WRITE-PROCEDURE.
+           ACCEPT WS-STATS-RUN-TIME FROM TIME
+
+           MOVE LEXER-INPUT-HEADER-RUN-DATE TO WS-STATS-LINE-DATE
+           MOVE WS-STATS-RUN-TIME-HH   TO WS-STATS-LINE-HH
+           MOVE WS-STATS-RUN-TIME-MM   TO WS-STATS-LINE-MIN
+           MOVE WS-STATS-RUN-TIME-SS   TO WS-STATS-LINE-SS
+
+           OPEN EXTEND TOKEN-STATS-FILE
+           IF WS-STATS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT TOKEN-STATS-FILE
+           END-IF
+
+           PERFORM VARYING WS-STATS-TYPE-IDX FROM 1 BY 1 UNTIL
+               WS-STATS-TYPE-IDX > WS-STATS-TYPE-COUNT
+
+               IF WS-STATS-TALLY (WS-STATS-TYPE-IDX) > 0
+                   COMPUTE WS-TOKEN-TYPE-NAME-INPUT =
+                       WS-STATS-TYPE-IDX - 1
+                   PERFORM TOKEN-TYPE-NAME-PROCEDURE
+
+                   MOVE WS-TOKEN-TYPE-NAME-OUTPUT TO WS-STATS-LINE-TYPE
+                   MOVE WS-STATS-TALLY (WS-STATS-TYPE-IDX) TO
+                       WS-STATS-LINE-COUNT
+
+                   MOVE SPACES TO TOKEN-STATS-RECORD
+                   MOVE WS-STATS-LINE TO TOKEN-STATS-RECORD
+                   WRITE TOKEN-STATS-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE TOKEN-STATS-FILE.
+
+       COPY "lexer-proc.cpy".
+       COPY "token-name-proc.cpy".
