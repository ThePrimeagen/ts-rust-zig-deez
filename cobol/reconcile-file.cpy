@@ -0,0 +1,23 @@
+      * record layouts for RECONCILE-PROGRAM. MFTOKENS is the token-
+      * type sequence from the companion Micro Focus lexer run against
+      * the identical LEXERSRC dataset -- one PIC 99 TOKEN-TYPE-CONSTS
+      * code per record, in token order, same numbering as TOKEN-TYPE-
+      * CONSTS (see RECONBATCH.jcl). Neither existing Micro Focus
+      * program produces this format today: repl.cbl's RunHeadless
+      * writes a human-readable "(TYPE, LITERAL)" text dump, and
+      * CompilerTester.cbl only runs its two hardcoded regression
+      * fixtures rather than lexing an arbitrary source file. MFTOKENS
+      * is produced by whatever job RECONBATCH.jcl is chained after,
+      * same as that JCL's own header comment describes -- if that
+      * producer doesn't exist yet, it still needs to be written
+      * before this job can run for real. RECONDIFF gets one line per
+      * position where the two implementations disagree.
+       FD MF-TOKENS-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+
+       01 MF-TOKENS-RECORD PIC 99.
+
+       FD RECONCILE-DIFF-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01 RECONCILE-DIFF-RECORD PIC X(80).
