@@ -0,0 +1,48 @@
+      * working storage for LEXER-AUDIT-WRITE-PROCEDURE (see
+      * lexer-audit-proc.cpy). a caller sets WS-LEXER-AUDIT-SOURCE-ID/
+      * -TOKEN-COUNT/-PASS-SWITCH/-ABEND-CODE and PERFORMs the
+      * paragraph once, right before it would otherwise just STOP RUN
+      * and lose the result.
+       01 WS-LEXER-AUDIT-FILE-STATUS PIC XX VALUE "00".
+
+       01 WS-LEXER-AUDIT-SOURCE-ID   PIC X(20) VALUE SPACES.
+       01 WS-LEXER-AUDIT-TOKEN-COUNT PIC 9(5) VALUE 0.
+       01 WS-LEXER-AUDIT-ABEND-CODE  PIC S9(4) VALUE 0.
+
+       01 WS-LEXER-AUDIT-PASS-SWITCH PIC X VALUE "Y".
+           88 WS-LEXER-AUDIT-PASS VALUE "Y".
+           88 WS-LEXER-AUDIT-FAIL VALUE "N".
+
+       01 WS-LEXER-AUDIT-DATE.
+           05 WS-LEXER-AUDIT-DATE-YYYY PIC 9(4).
+           05 WS-LEXER-AUDIT-DATE-MM   PIC 99.
+           05 WS-LEXER-AUDIT-DATE-DD   PIC 99.
+
+       01 WS-LEXER-AUDIT-TIME.
+           05 WS-LEXER-AUDIT-TIME-HH PIC 99.
+           05 WS-LEXER-AUDIT-TIME-MM PIC 99.
+           05 WS-LEXER-AUDIT-TIME-SS PIC 99.
+           05 FILLER                PIC 99.
+
+       01 WS-LEXER-AUDIT-LINE.
+           05 WS-LEXER-AUDIT-LINE-YYYY  PIC 9(4).
+           05 FILLER                   PIC X VALUE "-".
+           05 WS-LEXER-AUDIT-LINE-MM    PIC 99.
+           05 FILLER                   PIC X VALUE "-".
+           05 WS-LEXER-AUDIT-LINE-DD    PIC 99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 WS-LEXER-AUDIT-LINE-HH    PIC 99.
+           05 FILLER                   PIC X VALUE ":".
+           05 WS-LEXER-AUDIT-LINE-MIN   PIC 99.
+           05 FILLER                   PIC X VALUE ":".
+           05 WS-LEXER-AUDIT-LINE-SS    PIC 99.
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 WS-LEXER-AUDIT-LINE-SOURCE PIC X(20).
+           05 FILLER                    PIC X(7) VALUE "TOKENS=".
+           05 WS-LEXER-AUDIT-LINE-COUNT  PIC Z(4)9.
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 WS-LEXER-AUDIT-LINE-RESULT PIC X(4).
+           05 FILLER                    PIC X(6) VALUE " ABND=".
+           05 WS-LEXER-AUDIT-LINE-ABEND  PIC -(4)9.
+           05 FILLER                    PIC X(5) VALUE " JOB=".
+           05 WS-LEXER-AUDIT-LINE-JOB-ID PIC X(8).
